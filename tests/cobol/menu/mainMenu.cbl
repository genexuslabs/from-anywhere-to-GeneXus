@@ -0,0 +1,130 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MainMenu.
+
+*> Interactive front end offering the add/min/sum operations as
+*> CALLed subprograms, so an operator can exercise them one pair
+*> of numbers at a time without building a batch input file.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-Choice        PIC 9(1) VALUE 0.
+01  WS-Continue      PIC X VALUE 'Y'.
+    88  WS-Keep-Going        VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+01  WS-Num1          PIC 9(4) VALUE 0.
+01  WS-Num2          PIC 9(4) VALUE 0.
+01  WS-Add-Result    PIC S9(8) VALUE 0.
+01  WS-Min-Result    PIC 9(4) VALUE 0.
+01  WS-Max-Result    PIC 9(4) VALUE 0.
+01  WS-Sum-Result    PIC S9(8) VALUE 0.
+01  WS-Subtract-Result PIC S9(8) VALUE 0.
+01  WS-Multiply-Result PIC S9(8) VALUE 0.
+01  WS-Divide-Result PIC S9(8) VALUE 0.
+01  WS-Divide-Remainder PIC 9(4) VALUE 0.
+01  WS-Call-Status    PIC S9(9) COMP-5 VALUE 0.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM UNTIL NOT WS-Keep-Going
+        PERFORM Display-Menu
+        ACCEPT WS-Choice
+
+        EVALUATE WS-Choice
+            WHEN 1
+                PERFORM Do-Add
+            WHEN 2
+                PERFORM Do-Min
+            WHEN 3
+                PERFORM Do-Sum
+            WHEN 4
+                PERFORM Do-Subtract
+            WHEN 5
+                PERFORM Do-Multiply
+            WHEN 6
+                PERFORM Do-Divide
+            WHEN 7
+                SET WS-Keep-Going TO FALSE
+            WHEN OTHER
+                DISPLAY 'MainMenu: please choose 1 through 7.'
+        END-EVALUATE
+    END-PERFORM
+
+    STOP RUN.
+
+Display-Menu.
+    DISPLAY ' '
+    DISPLAY '1. Add two numbers'
+    DISPLAY '2. Find the minimum (and maximum) of two numbers'
+    DISPLAY '3. Sum two numbers'
+    DISPLAY '4. Subtract two numbers'
+    DISPLAY '5. Multiply two numbers'
+    DISPLAY '6. Divide two numbers'
+    DISPLAY '7. Exit'
+    DISPLAY 'Choice: ' WITH NO ADVANCING.
+
+Get-Numbers.
+    DISPLAY 'Enter first number: ' WITH NO ADVANCING.
+    ACCEPT WS-Num1.
+    DISPLAY 'Enter second number: ' WITH NO ADVANCING.
+    ACCEPT WS-Num2.
+
+Do-Add.
+    PERFORM Get-Numbers
+    CALL 'AddTwoNumbersFunction' USING WS-Num1, WS-Num2, WS-Add-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        DISPLAY 'MainMenu: sum overflowed.'
+    ELSE
+        DISPLAY 'The sum of ' WS-Num1 ' and ' WS-Num2 ' is: ' WS-Add-Result
+    END-IF.
+
+Do-Min.
+    PERFORM Get-Numbers
+    CALL 'MinOfTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Min-Result, WS-Max-Result
+    DISPLAY 'The minimum of ' WS-Num1 ' and ' WS-Num2
+        ' is: ' WS-Min-Result ' (max: ' WS-Max-Result ')'.
+
+Do-Sum.
+    PERFORM Get-Numbers
+    CALL 'SumTwoNumbersFunction' USING WS-Num1, WS-Num2, WS-Sum-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        DISPLAY 'MainMenu: sum overflowed.'
+    ELSE
+        DISPLAY 'Sum of ' WS-Num1 ' and ' WS-Num2 ' is: ' WS-Sum-Result
+    END-IF.
+
+Do-Subtract.
+    PERFORM Get-Numbers
+    CALL 'SubtractTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Subtract-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        DISPLAY 'MainMenu: subtraction overflowed.'
+    ELSE
+        DISPLAY WS-Num1 ' minus ' WS-Num2 ' is: ' WS-Subtract-Result
+    END-IF.
+
+Do-Multiply.
+    PERFORM Get-Numbers
+    CALL 'MultiplyTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Multiply-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        DISPLAY 'MainMenu: multiplication overflowed.'
+    ELSE
+        DISPLAY WS-Num1 ' times ' WS-Num2 ' is: ' WS-Multiply-Result
+    END-IF.
+
+Do-Divide.
+    PERFORM Get-Numbers
+    CALL 'DivideTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Divide-Result, WS-Divide-Remainder
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        DISPLAY 'MainMenu: cannot divide ' WS-Num1 ' by zero.'
+    ELSE
+        DISPLAY WS-Num1 ' divided by ' WS-Num2 ' is: '
+            WS-Divide-Result ' remainder ' WS-Divide-Remainder
+    END-IF.
