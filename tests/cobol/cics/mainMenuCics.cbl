@@ -0,0 +1,154 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MainMenuCics.
+
+*> CICS/BMS front end for the math-utility subprograms in
+*> tests/cobol/addition, replacing MainMenu's ACCEPT-based operator
+*> entry with a SEND MAP/RECEIVE MAP 3270 panel (mapset MENUSET,
+*> map MENUMAP - see tests/cobol/cics/MENUMAP.bms). Conversational
+*> (one CICS task spans the whole session, looping on the map until
+*> the operator keys EXIT) since this is a low-volume maintenance
+*> utility, not a high-traffic transaction that would need to give
+*> up its task between screens.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY MENUMAP.
+    COPY DFHAID.
+
+01  WS-Choice           PIC 9(1) VALUE 0.
+01  WS-Continue         PIC X VALUE 'Y'.
+    88  WS-Keep-Going           VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+01  WS-Num1             PIC 9(4) VALUE 0.
+01  WS-Num2             PIC 9(4) VALUE 0.
+01  WS-Add-Result       PIC S9(8) VALUE 0.
+01  WS-Min-Result       PIC 9(4) VALUE 0.
+01  WS-Max-Result       PIC 9(4) VALUE 0.
+01  WS-Sum-Result       PIC S9(8) VALUE 0.
+01  WS-Subtract-Result  PIC S9(8) VALUE 0.
+01  WS-Multiply-Result  PIC S9(8) VALUE 0.
+01  WS-Divide-Result    PIC S9(8) VALUE 0.
+01  WS-Divide-Remainder PIC 9(4) VALUE 0.
+01  WS-Call-Status      PIC S9(9) COMP-5 VALUE 0.
+01  WS-Result-Edit      PIC -(8)9.
+01  WS-Remainder-Text   PIC X(30).
+01  WS-Message          PIC X(79) VALUE SPACES.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM UNTIL NOT WS-Keep-Going
+        PERFORM Send-Menu-Map
+        PERFORM Receive-Menu-Map
+
+        MOVE ZEROS TO WS-Result-Edit
+        MOVE SPACES TO WS-Remainder-Text
+
+        IF EIBAID = DFHCLEAR OR EIBAID = DFHPF7
+            SET WS-Keep-Going TO FALSE
+        ELSE
+            EVALUATE WS-Choice
+                WHEN 1
+                    PERFORM Do-Add
+                WHEN 2
+                    PERFORM Do-Min
+                WHEN 3
+                    PERFORM Do-Sum
+                WHEN 4
+                    PERFORM Do-Subtract
+                WHEN 5
+                    PERFORM Do-Multiply
+                WHEN 6
+                    PERFORM Do-Divide
+                WHEN 7
+                    SET WS-Keep-Going TO FALSE
+                WHEN OTHER
+                    MOVE 'PLEASE CHOOSE 1 THROUGH 7.' TO WS-Message
+            END-EVALUATE
+        END-IF
+    END-PERFORM
+
+    EXEC CICS
+        SEND TEXT FROM(WS-Message) LENGTH(LENGTH OF WS-Message)
+        ERASE
+    END-EXEC
+
+    EXEC CICS
+        RETURN
+    END-EXEC.
+
+Send-Menu-Map.
+    MOVE -1 TO CHOICEL
+    MOVE WS-Message TO MSGLINEO
+    MOVE WS-Result-Edit TO RESULTO
+    MOVE WS-Remainder-Text TO REMAINO
+    EXEC CICS
+        SEND MAP('MENUMAP') MAPSET('MENUSET') FROM(MENUMAPO)
+        ERASE
+    END-EXEC.
+
+Receive-Menu-Map.
+    EXEC CICS
+        RECEIVE MAP('MENUMAP') MAPSET('MENUSET') INTO(MENUMAPI)
+    END-EXEC
+
+    MOVE SPACES TO WS-Message
+    MOVE CHOICEI TO WS-Choice
+    MOVE NUM1I TO WS-Num1
+    MOVE NUM2I TO WS-Num2.
+
+Do-Add.
+    CALL 'AddTwoNumbersFunction' USING WS-Num1, WS-Num2, WS-Add-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        MOVE 'SUM OVERFLOWED.' TO WS-Message
+    ELSE
+        MOVE WS-Add-Result TO WS-Result-Edit
+    END-IF.
+
+Do-Min.
+    CALL 'MinOfTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Min-Result, WS-Max-Result
+    MOVE WS-Min-Result TO WS-Result-Edit
+    STRING 'MAX: ' WS-Max-Result DELIMITED SIZE INTO WS-Remainder-Text.
+
+Do-Sum.
+    CALL 'SumTwoNumbersFunction' USING WS-Num1, WS-Num2, WS-Sum-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        MOVE 'SUM OVERFLOWED.' TO WS-Message
+    ELSE
+        MOVE WS-Sum-Result TO WS-Result-Edit
+    END-IF.
+
+Do-Subtract.
+    CALL 'SubtractTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Subtract-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        MOVE 'SUBTRACTION OVERFLOWED.' TO WS-Message
+    ELSE
+        MOVE WS-Subtract-Result TO WS-Result-Edit
+    END-IF.
+
+Do-Multiply.
+    CALL 'MultiplyTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Multiply-Result
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        MOVE 'MULTIPLICATION OVERFLOWED.' TO WS-Message
+    ELSE
+        MOVE WS-Multiply-Result TO WS-Result-Edit
+    END-IF.
+
+Do-Divide.
+    CALL 'DivideTwoNumbersFunction'
+        USING WS-Num1, WS-Num2, WS-Divide-Result, WS-Divide-Remainder
+    MOVE RETURN-CODE TO WS-Call-Status
+    IF WS-Call-Status NOT = 0
+        STRING 'CANNOT DIVIDE ' WS-Num1 ' BY ZERO.'
+            DELIMITED SIZE INTO WS-Message
+    ELSE
+        MOVE WS-Divide-Result TO WS-Result-Edit
+        STRING 'REMAINDER: ' WS-Divide-Remainder
+            DELIMITED SIZE INTO WS-Remainder-Text
+    END-IF.
