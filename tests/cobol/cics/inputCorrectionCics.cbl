@@ -0,0 +1,179 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. InputCorrectionCics.
+
+*> Clerk-facing CICS maintenance screen for InputFile, the indexed
+*> detail file AddNumbers reads each run (see
+*> tests/cobol/test2/addNumbersBatch.cbl and
+*> tests/cobol/copybooks/DETAILREC.cpy). ENTER keys a transaction id
+*> and reads that detail record for update; the clerk edits the
+*> amounts/count/currency on screen and presses PF5 to REWRITE it
+*> back to the VSAM file before the next AddNumbers run picks it up.
+*> Every lookup and save is logged to the CLOG transient data queue
+*> with the clerk's operator id (EIBOPID), so corrections can be
+*> traced back to whoever made them. Conversational, like
+*> MainMenuCics/TotalsInquiry, since this is a low-volume maintenance
+*> screen rather than a high-traffic transaction.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY CORRMAP.
+    COPY DETAILREC.
+    COPY DFHAID.
+
+01  WS-Continue         PIC X VALUE 'Y'.
+    88  WS-Keep-Going           VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+01  WS-Record-Locked    PIC X VALUE 'N'.
+    88  WS-Have-Locked-Record   VALUE 'Y'.
+01  WS-Resp              PIC S9(8) COMP-5 VALUE 0.
+01  WS-Amount-Idx         PIC 9(1).
+01  WS-Edit-Amount        PIC -9(6).99.
+01  WS-Message            PIC X(79) VALUE SPACES.
+01  WS-Log-Record         PIC X(40) VALUE SPACES.
+01  WS-Log-Action          PIC X(6).
+01  WS-Lookup-Key          PIC X(11).
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM UNTIL NOT WS-Keep-Going
+        PERFORM Send-Correction-Map
+        PERFORM Receive-Correction-Map
+
+        EVALUATE TRUE
+            WHEN EIBAID = DFHCLEAR OR EIBAID = DFHPF3
+                SET WS-Keep-Going TO FALSE
+            WHEN EIBAID = DFHPF5
+                PERFORM Save-Correction
+            WHEN OTHER
+                PERFORM Lookup-Correction
+        END-EVALUATE
+    END-PERFORM
+
+    EXEC CICS
+        SEND TEXT FROM(WS-Message) LENGTH(LENGTH OF WS-Message)
+        ERASE
+    END-EXEC
+
+    EXEC CICS
+        RETURN
+    END-EXEC.
+
+Send-Correction-Map.
+    MOVE -1 TO TRANIDL
+    MOVE WS-Message TO MSGLINEO
+    EXEC CICS
+        SEND MAP('CORRMAP') MAPSET('CORRSET') FROM(CORRMAPO)
+        ERASE
+    END-EXEC.
+
+Receive-Correction-Map.
+    EXEC CICS
+        RECEIVE MAP('CORRMAP') MAPSET('CORRSET') INTO(CORRMAPI)
+    END-EXEC
+
+    MOVE SPACES TO WS-Message.
+
+Lookup-Correction.
+    IF WS-Have-Locked-Record
+        EXEC CICS
+            UNLOCK FILE('INPUT')
+        END-EXEC
+        SET WS-Have-Locked-Record TO FALSE
+    END-IF
+
+    STRING '5' TRANIDI DELIMITED SIZE INTO WS-Lookup-Key
+    EXEC CICS
+        READ FILE('INPUT') RIDFLD(WS-Lookup-Key)
+        INTO(Detail-Record) UPDATE RESP(WS-Resp)
+    END-EXEC
+
+    IF WS-Resp = DFHRESP(NORMAL)
+        SET WS-Have-Locked-Record TO TRUE
+        MOVE Detail-Amount-Count TO CNTO
+        MOVE Detail-Currency-Code TO CURRO
+        PERFORM Move-Amounts-To-Map
+        MOVE 'RECORD FOUND - EDIT AND PRESS PF5 TO SAVE.' TO WS-Message
+        MOVE 'LOOKUP' TO WS-Log-Action
+    ELSE
+        SET WS-Have-Locked-Record TO FALSE
+        STRING 'TRANSACTION ' TRANIDI ' NOT FOUND.'
+            DELIMITED SIZE INTO WS-Message
+        MOVE 'NOTFND' TO WS-Log-Action
+    END-IF
+
+    PERFORM Log-Access.
+
+Move-Amounts-To-Map.
+    MOVE Detail-Amounts(1) TO WS-Edit-Amount
+    MOVE WS-Edit-Amount TO AMT1O
+    MOVE Detail-Amounts(2) TO WS-Edit-Amount
+    MOVE WS-Edit-Amount TO AMT2O
+    MOVE Detail-Amounts(3) TO WS-Edit-Amount
+    MOVE WS-Edit-Amount TO AMT3O
+    MOVE Detail-Amounts(4) TO WS-Edit-Amount
+    MOVE WS-Edit-Amount TO AMT4O.
+
+Save-Correction.
+    IF NOT WS-Have-Locked-Record
+        MOVE 'LOOK UP THE TRANSACTION BEFORE PRESSING PF5.'
+            TO WS-Message
+    ELSE
+        IF CNTI NUMERIC AND CNTI >= 2 AND CNTI <= 4
+            MOVE CNTI TO Detail-Amount-Count
+            MOVE CURRI TO Detail-Currency-Code
+            PERFORM Move-Map-To-Amounts
+            PERFORM Rewrite-Detail-Record
+        ELSE
+            MOVE 'AMOUNT COUNT MUST BE 2 THROUGH 4 - NOT SAVED.'
+                TO WS-Message
+        END-IF
+        SET WS-Have-Locked-Record TO FALSE
+    END-IF.
+
+Move-Map-To-Amounts.
+    MOVE 1 TO WS-Amount-Idx
+    PERFORM Move-One-Map-Amount
+    MOVE 2 TO WS-Amount-Idx
+    PERFORM Move-One-Map-Amount
+    MOVE 3 TO WS-Amount-Idx
+    PERFORM Move-One-Map-Amount
+    MOVE 4 TO WS-Amount-Idx
+    PERFORM Move-One-Map-Amount.
+
+Move-One-Map-Amount.
+    EVALUATE WS-Amount-Idx
+        WHEN 1
+            MOVE FUNCTION NUMVAL(AMT1I) TO Detail-Amounts(1)
+        WHEN 2
+            MOVE FUNCTION NUMVAL(AMT2I) TO Detail-Amounts(2)
+        WHEN 3
+            MOVE FUNCTION NUMVAL(AMT3I) TO Detail-Amounts(3)
+        WHEN 4
+            MOVE FUNCTION NUMVAL(AMT4I) TO Detail-Amounts(4)
+    END-EVALUATE.
+
+Rewrite-Detail-Record.
+    EXEC CICS
+        REWRITE FILE('INPUT') FROM(Detail-Record) RESP(WS-Resp)
+    END-EXEC
+
+    IF WS-Resp = DFHRESP(NORMAL)
+        MOVE 'RECORD UPDATED.' TO WS-Message
+        MOVE 'UPDATE' TO WS-Log-Action
+    ELSE
+        MOVE 'UPDATE FAILED - RECORD NOT SAVED.' TO WS-Message
+        MOVE 'UPDFAI' TO WS-Log-Action
+    END-IF
+
+    PERFORM Log-Access.
+
+Log-Access.
+    MOVE SPACES TO WS-Log-Record
+    STRING EIBOPID ' ' WS-Log-Action ' ' Detail-Transaction-Id
+        DELIMITED SIZE INTO WS-Log-Record
+    MOVE EIBOPID TO OPIDO
+
+    EXEC CICS
+        WRITEQ TD QUEUE('CLOG') FROM(WS-Log-Record)
+        LENGTH(LENGTH OF WS-Log-Record)
+    END-EXEC.
