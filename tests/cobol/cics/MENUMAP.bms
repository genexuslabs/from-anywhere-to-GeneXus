@@ -0,0 +1,66 @@
+***********************************************************************
+* MENUMAP - BMS MAPSET FOR THE MATH-UTILITY ONLINE MAINTENANCE SCREEN *
+*           REPLACES MAINMENU'S ACCEPT-BASED OPERATOR ENTRY WITH A    *
+*           CICS 3270 PANEL: OPERATION CODE, TWO OPERANDS, RESULT.    *
+***********************************************************************
+MENUSET  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+
+MENUMAP  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+
+         DFHMDF POS=(1,30),                                          X
+               LENGTH=20,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='MATH UTILITY MENU'
+
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=32,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='OP (1=ADD 2=MIN 3=SUM 4=SUB'
+         DFHMDF POS=(4,1),                                           X
+               LENGTH=32,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='    5=MUL 6=DIV 7=EXIT)      :'
+CHOICE   DFHMDF POS=(4,34),                                          X
+               LENGTH=1,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+
+         DFHMDF POS=(6,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='FIRST NUMBER  :'
+NUM1     DFHMDF POS=(6,18),                                          X
+               LENGTH=4,                                             X
+               ATTRB=(UNPROT,NUM)
+
+         DFHMDF POS=(7,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='SECOND NUMBER :'
+NUM2     DFHMDF POS=(7,18),                                          X
+               LENGTH=4,                                             X
+               ATTRB=(UNPROT,NUM)
+
+         DFHMDF POS=(9,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='RESULT        :'
+RESULT   DFHMDF POS=(9,18),                                          X
+               LENGTH=12,                                            X
+               ATTRB=(PROT,BRT)
+
+REMAIN   DFHMDF POS=(10,1),                                          X
+               LENGTH=30,                                            X
+               ATTRB=(PROT,BRT)
+
+MSGLINE  DFHMDF POS=(22,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+
+         DFHMSD TYPE=FINAL
