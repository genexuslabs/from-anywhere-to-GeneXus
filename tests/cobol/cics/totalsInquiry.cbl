@@ -0,0 +1,67 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. TotalsInquiry.
+
+*> Read-only online inquiry for today's AddNumbers batch totals.
+*> Keys the TOTALS file (posted by AddNumbers' Post-Totals paragraph,
+*> see tests/cobol/test2/addNumbersBatch.cbl) by run-id and displays
+*> the record count and grand total on TOTALMAP - no update, rewrite,
+*> or delete against TOTALS is ever issued from here.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY TOTALMAP.
+    COPY TOTALREC.
+
+01  WS-Edit-Grand-Total PIC -(8)9.99.
+01  WS-Message          PIC X(79) VALUE SPACES.
+01  WS-Resp             PIC S9(8) COMP-5 VALUE 0.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM Send-Totals-Map
+    PERFORM Receive-Totals-Map
+    PERFORM Lookup-Totals
+
+    EXEC CICS
+        SEND MAP('TOTALMAP') MAPSET('TOTALSET') FROM(TOTALMAPO)
+        ERASE
+    END-EXEC
+
+    EXEC CICS
+        RETURN
+    END-EXEC.
+
+Send-Totals-Map.
+    MOVE -1 TO RUNIDL
+    MOVE SPACES TO WS-Message
+    EXEC CICS
+        SEND MAP('TOTALMAP') MAPSET('TOTALSET') FROM(TOTALMAPO)
+        ERASE
+    END-EXEC.
+
+Receive-Totals-Map.
+    EXEC CICS
+        RECEIVE MAP('TOTALMAP') MAPSET('TOTALSET') INTO(TOTALMAPI)
+    END-EXEC
+
+    MOVE RUNIDI TO Totals-Run-Id.
+
+Lookup-Totals.
+    EXEC CICS
+        READ FILE('TOTALS') RIDFLD(Totals-Run-Id) INTO(TotalsRecord)
+        RESP(WS-Resp)
+    END-EXEC
+
+    IF WS-Resp = DFHRESP(NORMAL)
+        MOVE Totals-Run-Id TO RUNIDO
+        MOVE Totals-Records-Processed TO RECCOUNTO
+        MOVE Totals-Grand-Total TO WS-Edit-Grand-Total
+        MOVE WS-Edit-Grand-Total TO GRANDTOTO
+    ELSE
+        MOVE SPACES TO RECCOUNTO
+        MOVE SPACES TO GRANDTOTO
+        STRING 'NO TOTALS POSTED YET FOR RUN ID ' Totals-Run-Id
+            DELIMITED SIZE INTO WS-Message
+    END-IF
+    MOVE WS-Message TO MSGLINEO.
