@@ -0,0 +1,88 @@
+***********************************************************************
+* CORRMAP - BMS MAPSET FOR THE INPUT-DETAIL CORRECTION SCREEN         *
+*           CLERK KEYS A TRANSACTION ID, ENTER LOOKS IT UP ON THE     *
+*           INPUT VSAM FILE, CLERK EDITS THE FIELDS, PF5 REWRITES.    *
+***********************************************************************
+CORRSET  DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+
+CORRMAP  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+
+         DFHMDF POS=(1,20),                                          X
+               LENGTH=56,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='INPUT DETAIL CORRECTION (ENTER=FIND, X
+               PF5=SAVE, PF3=EXIT)'
+
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='TRANSACTION ID:'
+TRANID   DFHMDF POS=(3,18),                                          X
+               LENGTH=10,                                            X
+               ATTRB=(UNPROT,IC)
+
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='AMOUNT COUNT  :'
+CNT      DFHMDF POS=(5,18),                                          X
+               LENGTH=1,                                             X
+               ATTRB=(UNPROT,NUM)
+
+         DFHMDF POS=(6,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='CURRENCY CODE :'
+CURR     DFHMDF POS=(6,18),                                          X
+               LENGTH=3,                                             X
+               ATTRB=UNPROT
+
+         DFHMDF POS=(8,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='AMOUNT 1      :'
+AMT1     DFHMDF POS=(8,18),                                          X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+         DFHMDF POS=(9,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='AMOUNT 2      :'
+AMT2     DFHMDF POS=(9,18),                                          X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+         DFHMDF POS=(10,1),                                          X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='AMOUNT 3      :'
+AMT3     DFHMDF POS=(10,18),                                         X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+         DFHMDF POS=(11,1),                                          X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='AMOUNT 4      :'
+AMT4     DFHMDF POS=(11,18),                                         X
+               LENGTH=10,                                            X
+               ATTRB=UNPROT
+
+         DFHMDF POS=(13,1),                                          X
+               LENGTH=13,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='LAST BY OPID:'
+OPID     DFHMDF POS=(13,14),                                         X
+               LENGTH=4,                                             X
+               ATTRB=(PROT,BRT)
+
+MSGLINE  DFHMDF POS=(22,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+
+         DFHMSD TYPE=FINAL
