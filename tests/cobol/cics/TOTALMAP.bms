@@ -0,0 +1,48 @@
+***********************************************************************
+* TOTALMAP - BMS MAPSET FOR THE READ-ONLY BATCH-TOTALS INQUIRY SCREEN *
+***********************************************************************
+TOTALSET DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+
+TOTALMAP DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+
+         DFHMDF POS=(1,25),                                          X
+               LENGTH=31,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='ADDNUMBERS BATCH TOTALS INQUIRY'
+
+         DFHMDF POS=(3,1),                                           X
+               LENGTH=16,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='RUN ID        :'
+RUNID    DFHMDF POS=(3,18),                                          X
+               LENGTH=18,                                            X
+               ATTRB=(UNPROT,IC)
+
+         DFHMDF POS=(5,1),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='RECORDS PROCESSED:'
+RECCOUNT DFHMDF POS=(5,22),                                          X
+               LENGTH=7,                                             X
+               ATTRB=(PROT,BRT)
+
+         DFHMDF POS=(6,1),                                           X
+               LENGTH=20,                                            X
+               ATTRB=PROT,                                           X
+               INITIAL='GRAND TOTAL       :'
+GRANDTOT DFHMDF POS=(6,22),                                          X
+               LENGTH=12,                                            X
+               ATTRB=(PROT,BRT)
+
+MSGLINE  DFHMDF POS=(22,1),                                          X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+
+         DFHMSD TYPE=FINAL
