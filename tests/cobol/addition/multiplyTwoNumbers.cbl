@@ -0,0 +1,16 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MultiplyTwoNumbersFunction.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY NUM1NUM2RESULT.
+
+PROCEDURE DIVISION USING NUM1, NUM2, RESULT.
+    COMPUTE RESULT = NUM1 * NUM2
+        ON SIZE ERROR
+            MOVE 1 TO RETURN-CODE
+        NOT ON SIZE ERROR
+            MOVE 0 TO RETURN-CODE
+    END-COMPUTE.
+    EXIT PROGRAM.
