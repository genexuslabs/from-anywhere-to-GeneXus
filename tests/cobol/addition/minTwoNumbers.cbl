@@ -0,0 +1,20 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MinOfTwoNumbersFunction.
+
+DATA DIVISION.
+LINKAGE SECTION.
+01  NUM1        PIC 9(4).
+01  NUM2        PIC 9(4).
+01  MIN-RESULT  PIC 9(4).
+01  MAX-RESULT  PIC 9(4).
+
+PROCEDURE DIVISION USING NUM1, NUM2, MIN-RESULT, MAX-RESULT.
+    IF NUM1 < NUM2
+        MOVE NUM1 TO MIN-RESULT
+        MOVE NUM2 TO MAX-RESULT
+    ELSE
+        MOVE NUM2 TO MIN-RESULT
+        MOVE NUM1 TO MAX-RESULT
+    END-IF.
+    EXIT PROGRAM.
