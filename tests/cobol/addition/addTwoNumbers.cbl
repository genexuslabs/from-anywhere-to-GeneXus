@@ -1,12 +1,16 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AddTwoNumbersFunction.
 
 DATA DIVISION.
 LINKAGE SECTION.
-01  NUM1        PIC 9(4).
-01  NUM2        PIC 9(4).
-01  RESULT      PIC 9(5).
+    COPY NUM1NUM2RESULT.
 
 PROCEDURE DIVISION USING NUM1, NUM2, RESULT.
-    COMPUTE RESULT = NUM1 + NUM2.
+    COMPUTE RESULT = NUM1 + NUM2
+        ON SIZE ERROR
+            MOVE 1 TO RETURN-CODE
+        NOT ON SIZE ERROR
+            MOVE 0 TO RETURN-CODE
+    END-COMPUTE.
     EXIT PROGRAM.
