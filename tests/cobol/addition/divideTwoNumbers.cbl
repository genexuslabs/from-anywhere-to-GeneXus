@@ -0,0 +1,30 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DivideTwoNumbersFunction.
+
+*> Integer division of NUM1 by NUM2, returning a quotient and a
+*> remainder. NUM2 = 0 is reported back to the caller via
+*> RETURN-CODE rather than letting DIVIDE raise a size error;
+*> RESULT/DIV-REMAINDER are set to zero in that case.
+
+DATA DIVISION.
+LINKAGE SECTION.
+    COPY NUM1NUM2RESULT.
+01  DIV-REMAINDER   PIC 9(4).
+
+PROCEDURE DIVISION USING NUM1, NUM2, RESULT, DIV-REMAINDER.
+    IF NUM2 = 0
+        MOVE 0 TO RESULT
+        MOVE 0 TO DIV-REMAINDER
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        DIVIDE NUM1 BY NUM2 GIVING RESULT REMAINDER DIV-REMAINDER
+            ON SIZE ERROR
+                MOVE 0 TO RESULT
+                MOVE 0 TO DIV-REMAINDER
+                MOVE 1 TO RETURN-CODE
+            NOT ON SIZE ERROR
+                MOVE 0 TO RETURN-CODE
+        END-DIVIDE
+    END-IF.
+    EXIT PROGRAM.
