@@ -0,0 +1,167 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SuspenseCorrection.
+
+*> Reads suspense.txt records rejected by AddNumbers along with
+*> operator-supplied corrections, and writes clean detail records
+*> suitable for resubmission in the next AddNumbers run. Corrections
+*> are loaded into a table keyed by transaction id and matched to
+*> their suspense record explicitly, rather than by read order, so a
+*> correction file that's out of order, short an entry, or has an
+*> extra one can't get silently applied to the wrong transaction.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SuspenseFile ASSIGN TO 'suspense.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CorrectionFile ASSIGN TO 'correction.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CorrectedFile ASSIGN TO 'corrected.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SuspenseFile.
+01  SuspenseRecord.
+    05  Suspense-Transaction-Id PIC X(10).
+    05  Suspense-Amount-Count PIC 9(1).
+    05  Suspense-Amounts     PIC -9(6).99 OCCURS 4 TIMES.
+    05  Suspense-Reason-Code PIC X(12).
+    05  Suspense-Currency-Code PIC X(3).
+    05  FILLER               PIC X(14).
+
+FD  CorrectionFile.
+01  CorrectionRecord.
+    05  Correction-Transaction-Id PIC X(10).
+    05  Correction-Amount-Count PIC 9(1).
+    05  Correction-Amounts      PIC S9(6)V99 OCCURS 4 TIMES.
+    05  Correction-Currency-Code PIC X(3).
+
+FD  CorrectedFile.
+01  CorrectedRecord.
+    05  Corrected-Type          PIC X(1) VALUE 'D'.
+    05  Corrected-Transaction-Id PIC X(10).
+    05  Corrected-Amount-Count  PIC 9(1).
+    05  Corrected-Amounts       PIC S9(6)V99 COMP-3 OCCURS 4 TIMES.
+    05  Corrected-Currency-Code PIC X(3) VALUE SPACES.
+    05  FILLER                  PIC X(45) VALUE SPACES.
+
+WORKING-STORAGE SECTION.
+01  WS-Suspense-EOF  PIC X VALUE 'N'.
+    88  WS-Suspense-Done        VALUE 'Y'.
+01  WS-Correction-EOF PIC X VALUE 'N'.
+    88  WS-Correction-Done      VALUE 'Y'.
+01  WS-Pairs-Corrected PIC 9(7) VALUE 0.
+01  WS-Pairs-Unmatched PIC 9(7) VALUE 0.
+01  WS-Correction-Idx  PIC 9(1).
+01  WS-Correction-Table.
+    05  WS-Correction-Entry OCCURS 500 TIMES.
+        10  WS-Corr-Transaction-Id PIC X(10).
+        10  WS-Corr-Amount-Count   PIC 9(1).
+        10  WS-Corr-Amounts        PIC S9(6)V99 OCCURS 4 TIMES.
+        10  WS-Corr-Currency-Code  PIC X(3).
+01  WS-Correction-Table-Count PIC 9(3) VALUE 0.
+01  WS-Corr-Idx                PIC 9(3).
+01  WS-Found-Idx               PIC 9(3).
+01  WS-Found-Switch            PIC X VALUE 'N'.
+    88  WS-Found-Correction           VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    OPEN INPUT SuspenseFile
+    OPEN INPUT CorrectionFile
+    OPEN OUTPUT CorrectedFile
+
+    PERFORM Load-Corrections
+    CLOSE CorrectionFile
+
+    PERFORM UNTIL WS-Suspense-Done
+        READ SuspenseFile
+            AT END
+                SET WS-Suspense-Done TO TRUE
+            NOT AT END
+                PERFORM Apply-Correction
+        END-READ
+    END-PERFORM
+
+    DISPLAY 'SuspenseCorrection: ' WS-Pairs-Corrected ' record(s) corrected.'
+    IF WS-Pairs-Unmatched > 0
+        DISPLAY 'SuspenseCorrection: ' WS-Pairs-Unmatched
+            ' suspense record(s) had no matching correction.'
+    END-IF
+
+    CLOSE SuspenseFile
+    CLOSE CorrectedFile
+
+    STOP RUN.
+
+Load-Corrections.
+    PERFORM UNTIL WS-Correction-Done
+        READ CorrectionFile
+            AT END
+                SET WS-Correction-Done TO TRUE
+            NOT AT END
+                ADD 1 TO WS-Correction-Table-Count
+                MOVE WS-Correction-Table-Count TO WS-Corr-Idx
+                MOVE Correction-Transaction-Id
+                    TO WS-Corr-Transaction-Id(WS-Corr-Idx)
+                MOVE Correction-Amount-Count
+                    TO WS-Corr-Amount-Count(WS-Corr-Idx)
+                MOVE Correction-Amounts(1)
+                    TO WS-Corr-Amounts(WS-Corr-Idx, 1)
+                MOVE Correction-Amounts(2)
+                    TO WS-Corr-Amounts(WS-Corr-Idx, 2)
+                MOVE Correction-Amounts(3)
+                    TO WS-Corr-Amounts(WS-Corr-Idx, 3)
+                MOVE Correction-Amounts(4)
+                    TO WS-Corr-Amounts(WS-Corr-Idx, 4)
+                MOVE Correction-Currency-Code
+                    TO WS-Corr-Currency-Code(WS-Corr-Idx)
+        END-READ
+    END-PERFORM.
+
+Find-Correction.
+    SET WS-Found-Correction TO FALSE
+    MOVE 1 TO WS-Corr-Idx
+    PERFORM UNTIL WS-Corr-Idx > WS-Correction-Table-Count
+        IF WS-Corr-Transaction-Id(WS-Corr-Idx) = Suspense-Transaction-Id
+            SET WS-Found-Correction TO TRUE
+            MOVE WS-Corr-Idx TO WS-Found-Idx
+        END-IF
+        ADD 1 TO WS-Corr-Idx
+    END-PERFORM.
+
+Apply-Correction.
+    PERFORM Find-Correction
+
+    IF NOT WS-Found-Correction
+        ADD 1 TO WS-Pairs-Unmatched
+    ELSE
+        IF WS-Corr-Amount-Count(WS-Found-Idx) < 2
+            OR WS-Corr-Amount-Count(WS-Found-Idx) > 4
+            DISPLAY 'SuspenseCorrection: correction for '
+                Suspense-Transaction-Id
+                ' has an invalid amount count - not applied.'
+            ADD 1 TO WS-Pairs-Unmatched
+        ELSE
+            MOVE SPACES TO CorrectedRecord
+            MOVE 'D' TO Corrected-Type
+            MOVE Suspense-Transaction-Id TO Corrected-Transaction-Id
+            MOVE WS-Corr-Amount-Count(WS-Found-Idx) TO Corrected-Amount-Count
+            MOVE 1 TO WS-Correction-Idx
+            PERFORM UNTIL WS-Correction-Idx > Corrected-Amount-Count
+                MOVE WS-Corr-Amounts(WS-Found-Idx, WS-Correction-Idx)
+                    TO Corrected-Amounts(WS-Correction-Idx)
+                ADD 1 TO WS-Correction-Idx
+            END-PERFORM
+            IF WS-Corr-Currency-Code(WS-Found-Idx) = SPACES
+                MOVE Suspense-Currency-Code TO Corrected-Currency-Code
+            ELSE
+                MOVE WS-Corr-Currency-Code(WS-Found-Idx)
+                    TO Corrected-Currency-Code
+            END-IF
+            WRITE CorrectedRecord
+            ADD 1 TO WS-Pairs-Corrected
+        END-IF
+    END-IF.
