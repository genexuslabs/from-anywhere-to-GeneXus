@@ -0,0 +1,200 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconcileTotals.
+
+*> Compares two days of AddNumbers' GL extract totals and reports
+*> the delta and percentage change, flagging anything outside the
+*> configured tolerance so a bad feeder file is caught before it
+*> reaches the ledger.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ReconcileParmFile ASSIGN TO 'reconcile.ctl'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ReconcileParm-Status.
+    SELECT PriorExtractFile ASSIGN DYNAMIC WS-Prior-File-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PriorExtract-Status.
+    SELECT CurrentExtractFile ASSIGN DYNAMIC WS-Current-File-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CurrentExtract-Status.
+    SELECT ReconcileReportFile ASSIGN TO 'reconcile_report.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ReconcileReport-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ReconcileParmFile.
+01  ReconcileParmRecord         PIC X(40).
+
+FD  PriorExtractFile.
+    COPY GLEXTRACT REPLACING ==GLExtractRecord==     BY ==PriorExtractRecord==
+                             ==GLExtract-Batch-Date==   BY ==Prior-Batch-Date==
+                             ==GLExtract-Record-Count== BY ==Prior-Record-Count==
+                             ==GLExtract-Grand-Total==  BY ==Prior-Grand-Total==.
+
+FD  CurrentExtractFile.
+    COPY GLEXTRACT REPLACING ==GLExtractRecord==     BY ==CurrentExtractRecord==
+                             ==GLExtract-Batch-Date==   BY ==Current-Batch-Date==
+                             ==GLExtract-Record-Count== BY ==Current-Record-Count==
+                             ==GLExtract-Grand-Total==  BY ==Current-Grand-Total==.
+
+FD  ReconcileReportFile.
+01  ReconcileReportRecord       PIC X(132).
+
+WORKING-STORAGE SECTION.
+01  WS-Prior-File-Name     PIC X(40).
+01  WS-Current-File-Name   PIC X(40).
+01  WS-Tolerance-Text      PIC X(40).
+01  WS-Tolerance-Percent   PIC 9(3)V99 VALUE 5.00.
+01  WS-ReconcileParm-Status  PIC X(2) VALUE '00'.
+01  WS-PriorExtract-Status   PIC X(2) VALUE '00'.
+01  WS-CurrentExtract-Status PIC X(2) VALUE '00'.
+01  WS-ReconcileReport-Status PIC X(2) VALUE '00'.
+01  WS-Delta               PIC S9(9)V99 VALUE 0.
+01  WS-Percent-Change      PIC S9(5)V99 VALUE 0.
+01  WS-Percent-Change-Edit  PIC -ZZZ9.99.
+01  WS-Out-Of-Tolerance    PIC X VALUE 'N'.
+    88  WS-Flagged                 VALUE 'Y'.
+01  WS-Report-Line         PIC X(132).
+
+PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM Read-Reconcile-Parm
+
+    OPEN INPUT PriorExtractFile
+    IF WS-PriorExtract-Status NOT = '00'
+        DISPLAY 'ReconcileTotals: unable to open prior day extract, status='
+            WS-PriorExtract-Status
+        MOVE 8 TO RETURN-CODE
+    END-IF
+
+    OPEN INPUT CurrentExtractFile
+    IF WS-CurrentExtract-Status NOT = '00'
+        DISPLAY 'ReconcileTotals: unable to open current day extract, status='
+            WS-CurrentExtract-Status
+        MOVE 8 TO RETURN-CODE
+    END-IF
+
+    OPEN OUTPUT ReconcileReportFile
+    IF WS-ReconcileReport-Status NOT = '00'
+        DISPLAY 'ReconcileTotals: unable to open reconcile report, status='
+            WS-ReconcileReport-Status
+        MOVE 8 TO RETURN-CODE
+    END-IF
+
+    IF RETURN-CODE = 0
+        READ PriorExtractFile
+            AT END
+                DISPLAY 'ReconcileTotals: prior day extract is empty.'
+                MOVE 8 TO RETURN-CODE
+        END-READ
+    END-IF
+
+    IF RETURN-CODE = 0
+        READ CurrentExtractFile
+            AT END
+                DISPLAY 'ReconcileTotals: current day extract is empty.'
+                MOVE 8 TO RETURN-CODE
+        END-READ
+    END-IF
+
+    IF RETURN-CODE = 0
+        COMPUTE WS-Delta = Current-Grand-Total - Prior-Grand-Total
+            ON SIZE ERROR
+                DISPLAY 'ReconcileTotals: delta overflowed, flagging for review.'
+                SET WS-Flagged TO TRUE
+        END-COMPUTE
+
+        IF Prior-Grand-Total = 0
+            DISPLAY 'ReconcileTotals: prior total is zero, percentage change not computable.'
+        ELSE
+            COMPUTE WS-Percent-Change =
+                (WS-Delta / Prior-Grand-Total) * 100
+                ON SIZE ERROR
+                    DISPLAY 'ReconcileTotals: percentage change overflowed, flagging for review.'
+                    SET WS-Flagged TO TRUE
+            END-COMPUTE
+            IF FUNCTION ABS(WS-Percent-Change) > WS-Tolerance-Percent
+                SET WS-Flagged TO TRUE
+            END-IF
+        END-IF
+
+        MOVE WS-Percent-Change TO WS-Percent-Change-Edit
+
+        PERFORM Write-Reconcile-Report
+    END-IF
+
+    CLOSE PriorExtractFile
+    CLOSE CurrentExtractFile
+    CLOSE ReconcileReportFile
+
+    IF WS-Flagged AND RETURN-CODE = 0
+        MOVE 4 TO RETURN-CODE
+    END-IF
+
+    STOP RUN.
+
+Read-Reconcile-Parm.
+    OPEN INPUT ReconcileParmFile
+    IF WS-ReconcileParm-Status NOT = '00'
+        DISPLAY 'ReconcileTotals: no reconcile.ctl found, using defaults.'
+    ELSE
+        READ ReconcileParmFile
+            AT END
+                DISPLAY 'ReconcileTotals: reconcile.ctl has no prior file name, using defaults.'
+            NOT AT END
+                MOVE ReconcileParmRecord TO WS-Prior-File-Name
+        END-READ
+
+        READ ReconcileParmFile
+            AT END
+                DISPLAY 'ReconcileTotals: reconcile.ctl has no current file name, using defaults.'
+            NOT AT END
+                MOVE ReconcileParmRecord TO WS-Current-File-Name
+        END-READ
+
+        READ ReconcileParmFile
+            AT END
+                DISPLAY 'ReconcileTotals: reconcile.ctl has no tolerance, using default.'
+            NOT AT END
+                MOVE ReconcileParmRecord TO WS-Tolerance-Text
+                IF FUNCTION TEST-NUMVAL(WS-Tolerance-Text) = 0
+                    AND FUNCTION NUMVAL(WS-Tolerance-Text) > 0
+                    MOVE FUNCTION NUMVAL(WS-Tolerance-Text) TO WS-Tolerance-Percent
+                ELSE
+                    DISPLAY 'ReconcileTotals: tolerance in reconcile.ctl is not numeric, using default.'
+                END-IF
+        END-READ
+
+        CLOSE ReconcileParmFile
+    END-IF.
+
+Write-Reconcile-Report.
+    MOVE SPACES TO WS-Report-Line
+    STRING 'Prior='            DELIMITED SIZE
+           Prior-Batch-Date    DELIMITED SIZE
+           ' Current='         DELIMITED SIZE
+           Current-Batch-Date  DELIMITED SIZE
+           ' PriorTotal='      DELIMITED SIZE
+           Prior-Grand-Total   DELIMITED SIZE
+           ' CurrentTotal='    DELIMITED SIZE
+           Current-Grand-Total DELIMITED SIZE
+           ' Delta='           DELIMITED SIZE
+           WS-Delta            DELIMITED SIZE
+           ' PctChange='       DELIMITED SIZE
+           WS-Percent-Change-Edit DELIMITED SIZE
+        INTO WS-Report-Line
+    MOVE WS-Report-Line TO ReconcileReportRecord
+    WRITE ReconcileReportRecord
+
+    MOVE SPACES TO WS-Report-Line
+    IF WS-Flagged
+        MOVE 'EXCEPTION: percentage change exceeds configured tolerance.'
+            TO WS-Report-Line
+    ELSE
+        MOVE 'Within tolerance.' TO WS-Report-Line
+    END-IF
+    MOVE WS-Report-Line TO ReconcileReportRecord
+    WRITE ReconcileReportRecord.
