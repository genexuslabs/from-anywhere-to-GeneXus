@@ -0,0 +1,60 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. WatchInbound.
+
+*> Gate step for the daily AddNumbers job stream. The upstream feeder
+*> drops the day's extract and then writes a small ready indicator,
+*> InboundTrigger, once the drop is complete, so the job stream never
+*> reads a partially-written input.txt. This program is run ahead of
+*> AddNumbers; it checks whether that indicator has arrived and is
+*> still unconsumed, returns a distinct RETURN-CODE the job stream's
+*> COND logic can test, and clears the indicator so the same drop
+*> cannot retrigger the cycle a second time.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InboundTrigger ASSIGN TO 'inbound.trg'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Trigger-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  InboundTrigger.
+01  InboundTriggerRecord.
+    05  Trigger-Business-Date   PIC X(8).
+    05  FILLER                  PIC X(72).
+
+WORKING-STORAGE SECTION.
+01  WS-Trigger-Status   PIC X(2).
+
+PROCEDURE DIVISION.
+Main-Logic.
+    MOVE 4 TO RETURN-CODE
+
+    OPEN INPUT InboundTrigger
+    IF WS-Trigger-Status = '35'
+        DISPLAY 'WatchInbound: inbound trigger not present, '
+            'feeder has not dropped today''s extract yet.'
+    ELSE
+        READ InboundTrigger
+            AT END
+                DISPLAY 'WatchInbound: inbound trigger is empty, '
+                    'nothing new to pick up.'
+            NOT AT END
+                DISPLAY 'WatchInbound: inbound extract for business '
+                    'date ' Trigger-Business-Date
+                    ' detected, releasing the AddNumbers cycle.'
+                MOVE 0 TO RETURN-CODE
+        END-READ
+        CLOSE InboundTrigger
+        IF RETURN-CODE = 0
+            PERFORM Clear-Trigger
+        END-IF
+    END-IF.
+
+    STOP RUN.
+
+Clear-Trigger.
+    OPEN OUTPUT InboundTrigger
+    CLOSE InboundTrigger.
