@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AddNumbers.
 
@@ -5,46 +6,528 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT InputFile ASSIGN TO 'input.txt'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS Detail-Record-Key
+        FILE STATUS IS WS-Input-Status.
+    SELECT OutputFile ASSIGN DYNAMIC WS-Output-File-Name
         ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT OutputFile ASSIGN TO 'output.txt'
+    SELECT SuspenseFile ASSIGN TO 'suspense.txt'
         ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT CheckpointFile ASSIGN TO 'checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-Checkpoint-Status.
+    SELECT AuditFile ASSIGN DYNAMIC WS-Audit-File-Name
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT GLExtractFile ASSIGN DYNAMIC WS-Extract-File-Name
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RunParmFile ASSIGN TO 'runparm.ctl'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RunParm-Status.
+    SELECT SummaryReportFile ASSIGN DYNAMIC WS-Summary-File-Name
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TotalsFile ASSIGN TO 'totals.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS Totals-Run-Id
+        FILE STATUS IS WS-Totals-Status.
 
 DATA DIVISION.
 FILE SECTION.
 FD  InputFile.
-01  InputRecord.
-    05  Number1      PIC 9(5).
-    05  Number2      PIC 9(5).
+    COPY DETAILREC.
 
 FD  OutputFile.
 01  OutputRecord     PIC X(80).
 
+FD  SuspenseFile.
+01  SuspenseRecord.
+    05  Suspense-Transaction-Id PIC X(10).
+    05  Suspense-Amount-Count PIC 9(1).
+    05  Suspense-Amounts     PIC -9(6).99 OCCURS 4 TIMES.
+    05  Suspense-Reason-Code PIC X(12).
+    05  Suspense-Currency-Code PIC X(3).
+    05  FILLER               PIC X(14).
+
+FD  CheckpointFile.
+01  CheckpointRecord.
+    05  CP-Records-Read      PIC 9(7).
+    05  CP-Grand-Total       PIC S9(8)V99.
+    05  CP-Hash-Total        PIC 9(10).
+    05  CP-Suspense-Count    PIC 9(7).
+
+FD  AuditFile.
+01  AuditRecord.
+    05  Audit-Timestamp      PIC X(21).
+    05  Audit-Transaction-Id PIC X(10).
+    05  Audit-Amount-Count   PIC 9(1).
+    05  Audit-Sum            PIC S9(7)V99.
+    05  FILLER               PIC X(39).
+
+FD  GLExtractFile.
+    COPY GLEXTRACT.
+
+FD  RunParmFile.
+01  RunParmRecord.
+    05  RunParm-Run-Id          PIC X(18).
+
+FD  SummaryReportFile
+    REPORT IS Summary-Report.
+
+FD  TotalsFile.
+    COPY TOTALREC.
+
 WORKING-STORAGE SECTION.
-01  Sum              PIC 9(6).
+01  WS-End-Of-File   PIC X VALUE 'N'.
+    88  WS-EOF                  VALUE 'Y'.
+01  WS-Trailer-Seen  PIC X VALUE 'N'.
+    88  WS-Trailer-Found        VALUE 'Y'.
+01  WS-Run-Date      PIC X(8).
+01  WS-Batch-Id      PIC X(10).
+01  WS-Run-Currency-Code PIC X(3).
+01  WS-Records-Read  PIC 9(7) VALUE 0.
+01  WS-Hash-Total    PIC 9(10) VALUE 0.
+01  WS-Suspense-Count PIC 9(7) VALUE 0.
+01  WS-Checkpoint-Status PIC X(2).
+01  WS-Input-Status       PIC X(2).
+01  WS-Totals-Status      PIC X(2).
+01  WS-Restart-Point  PIC 9(7) VALUE 0.
+01  RecordSum        PIC S9(7)V99 COMP-3 VALUE 0.
+01  GrandTotal       PIC S9(8)V99 COMP-3 VALUE 0.
+01  WS-Amount-Idx         PIC 9(1).
+01  WS-Amount-Invalid     PIC X VALUE 'N'.
+    88  WS-Amount-Is-Invalid    VALUE 'Y'.
+01  WS-Suspense-Reason    PIC X(12) VALUE 'AMT-INVALID'.
+01  WS-Dup-Max-Entries    PIC 9(3) VALUE 500.
+01  WS-Dup-Count          PIC 9(3) VALUE 0.
+01  WS-Dup-Table.
+    05  WS-Dup-Entry OCCURS 500 TIMES.
+        10  WS-Dup-Signature  PIC X(40).
+01  WS-Signature          PIC X(40).
+01  WS-Dup-Idx            PIC 9(3).
+01  WS-Dup-Found          PIC X VALUE 'N'.
+    88  WS-Is-Duplicate          VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+01  WS-Overflow-Flag      PIC X VALUE 'N'.
+    88  WS-Had-Overflow          VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+01  WS-Work-Amount-Count  PIC 9(1) VALUE 0.
+01  WS-Work-Amounts.
+    05  WS-Work-Amount    PIC S9(6)V99 COMP-3
+                          OCCURS 2 TO 4 TIMES
+                          DEPENDING ON WS-Work-Amount-Count.
+01  WS-Edit-Generic-Amount PIC -9(6).99.
+01  WS-Edit-Sum          PIC -9(7).99.
+01  WS-Edit-Grand-Total  PIC -9(8).99.
+01  WS-Amount-Text       PIC X(60).
+01  WS-Amount-Text-Prev  PIC X(60).
 01  DisplayResult    PIC X(80).
+01  WS-Run-Return-Code PIC 9(1) VALUE 0.
+01  WS-RunParm-Status   PIC X(2).
+01  WS-Run-Id           PIC X(18) VALUE 'DEFAULT'.
+01  WS-Output-File-Name PIC X(40).
+01  WS-Audit-File-Name  PIC X(40).
+01  WS-Extract-File-Name PIC X(40).
+01  WS-Summary-File-Name PIC X(40).
+01  WS-Rpt-Record-No     PIC 9(7) VALUE 0.
+01  WS-Rpt-Amount-Count  PIC 9(1) VALUE 0.
+01  WS-Rpt-Record-Sum    PIC S9(7)V99 COMP-3 VALUE 0.
+
+REPORT SECTION.
+RD  Summary-Report
+    PAGE LIMIT 60 LINES
+    HEADING 1
+    FIRST DETAIL 4
+    LAST DETAIL 56
+    FOOTING 58.
+01  Rpt-Page-Heading TYPE PAGE HEADING.
+    03  LINE 1 COL 1  VALUE 'ADDNUMBERS BATCH SUMMARY REPORT'.
+    03  LINE 1 COL 65 VALUE 'PAGE'.
+    03  LINE 1 COL 70 PIC Z(4)9 SOURCE PAGE-COUNTER.
+    03  LINE 3 COL 1  VALUE 'REC NO'.
+    03  LINE 3 COL 10 VALUE 'AMTS'.
+    03  LINE 3 COL 18 VALUE 'RECORD SUM'.
+01  Rpt-Detail-Line TYPE DETAIL LINE PLUS 1.
+    03  COL 1  PIC ZZZZZZ9   SOURCE WS-Rpt-Record-No.
+    03  COL 10 PIC 9         SOURCE WS-Rpt-Amount-Count.
+    03  COL 16 PIC -(6)9.99  SOURCE WS-Rpt-Record-Sum.
+01  Rpt-Report-Footing TYPE REPORT FOOTING LINE 58.
+    03  COL 1  VALUE 'RECORDS PROCESSED:'.
+    03  COL 21 PIC ZZZZZZ9  SOURCE WS-Records-Read.
+    03  COL 31 VALUE 'GRAND TOTAL:'.
+    03  COL 45 PIC -(8)9.99 SOURCE GrandTotal.
 
 PROCEDURE DIVISION.
+Main-Logic.
+    PERFORM Read-Run-Parameter
+    PERFORM Build-File-Names
+    PERFORM Load-Checkpoint
+
     OPEN INPUT InputFile
-    OPEN OUTPUT OutputFile
+    IF WS-Restart-Point > 0
+        OPEN EXTEND OutputFile
+        OPEN EXTEND SuspenseFile
+        OPEN EXTEND AuditFile
+        OPEN EXTEND SummaryReportFile
+    ELSE
+        OPEN OUTPUT OutputFile
+        OPEN OUTPUT SuspenseFile
+        OPEN OUTPUT AuditFile
+        OPEN OUTPUT SummaryReportFile
+    END-IF
+    OPEN OUTPUT GLExtractFile
+    INITIATE Summary-Report
+    OPEN I-O TotalsFile
+    IF WS-Totals-Status = '35'
+        OPEN OUTPUT TotalsFile
+        CLOSE TotalsFile
+        OPEN I-O TotalsFile
+    END-IF
 
     READ InputFile
         AT END
-            DISPLAY 'End of file reached.'
-            STOP RUN
+            DISPLAY 'AddNumbers: input file is empty, no header record.'
+            SET WS-EOF TO TRUE
+            MOVE 8 TO WS-Run-Return-Code
     END-READ
 
-    COMPUTE Sum = Number1 + Number2
+    IF NOT WS-EOF
+        IF Is-Header-Record
+            MOVE Header-Run-Date TO WS-Run-Date
+            MOVE Header-Batch-Id TO WS-Batch-Id
+            MOVE Header-Currency-Code TO WS-Run-Currency-Code
+            IF WS-Run-Currency-Code = SPACES
+                DISPLAY 'AddNumbers: header record is missing a currency code.'
+                SET WS-EOF TO TRUE
+                MOVE 8 TO WS-Run-Return-Code
+            END-IF
+        ELSE
+            DISPLAY 'AddNumbers: first record is not a valid header record.'
+            SET WS-EOF TO TRUE
+            MOVE 8 TO WS-Run-Return-Code
+        END-IF
+    END-IF
+
+    PERFORM UNTIL WS-EOF
+        READ InputFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                EVALUATE TRUE
+                    WHEN Is-Detail-Record
+                        ADD 1 TO WS-Records-Read
+                        IF WS-Records-Read > WS-Restart-Point
+                            PERFORM Process-Record
+                            PERFORM Save-Checkpoint
+                        ELSE
+                            PERFORM Reseed-Duplicate-Table
+                        END-IF
+                    WHEN Is-Trailer-Record
+                        PERFORM Validate-Trailer
+                        SET WS-Trailer-Found TO TRUE
+                    WHEN OTHER
+                        DISPLAY 'AddNumbers: unrecognized record type encountered.'
+                END-EVALUATE
+        END-READ
+    END-PERFORM
+
+    IF NOT WS-Trailer-Found
+        DISPLAY 'AddNumbers: input file ended without a trailer record.'
+        MOVE 8 TO WS-Run-Return-Code
+    END-IF
 
-    MOVE 'The sum of ' TO DisplayResult(1:12)
-    MOVE Number1 TO DisplayResult(13:17)
-    MOVE ' and ' TO DisplayResult(18:22)
-    MOVE Number2 TO DisplayResult(23:27)
-    MOVE ' is ' TO DisplayResult(28:32)
-    MOVE Sum TO DisplayResult(33:38)
+    PERFORM Write-Grand-Total
+    PERFORM Write-GL-Extract
 
-    WRITE OutputRecord FROM DisplayResult
+    IF WS-Suspense-Count > 0
+        DISPLAY 'AddNumbers: ' WS-Suspense-Count ' record(s) routed to suspense.'
+        IF WS-Run-Return-Code < 4
+            MOVE 4 TO WS-Run-Return-Code
+        END-IF
+    END-IF
+
+    PERFORM Clear-Checkpoint
+    PERFORM Post-Totals
+
+    TERMINATE Summary-Report
 
     CLOSE InputFile
     CLOSE OutputFile
+    CLOSE SuspenseFile
+    CLOSE AuditFile
+    CLOSE GLExtractFile
+    CLOSE SummaryReportFile
+    CLOSE TotalsFile
+
+    MOVE WS-Run-Return-Code TO RETURN-CODE
 
     STOP RUN.
+
+Post-Totals.
+    MOVE WS-Run-Id              TO Totals-Run-Id
+    MOVE WS-Records-Read        TO Totals-Records-Processed
+    MOVE GrandTotal              TO Totals-Grand-Total
+    REWRITE TotalsRecord
+        INVALID KEY
+            WRITE TotalsRecord
+    END-REWRITE.
+
+Read-Run-Parameter.
+    OPEN INPUT RunParmFile
+    IF WS-RunParm-Status = '00'
+        READ RunParmFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE RunParm-Run-Id TO WS-Run-Id
+        END-READ
+        CLOSE RunParmFile
+    END-IF.
+
+Build-File-Names.
+    MOVE SPACES TO WS-Output-File-Name
+    STRING 'output_' DELIMITED SIZE
+           FUNCTION TRIM(WS-Run-Id) DELIMITED SIZE
+           '.txt' DELIMITED SIZE
+        INTO WS-Output-File-Name
+
+    MOVE SPACES TO WS-Audit-File-Name
+    STRING 'audit_' DELIMITED SIZE
+           FUNCTION TRIM(WS-Run-Id) DELIMITED SIZE
+           '.txt' DELIMITED SIZE
+        INTO WS-Audit-File-Name
+
+    MOVE SPACES TO WS-Extract-File-Name
+    STRING 'gl_extract_' DELIMITED SIZE
+           FUNCTION TRIM(WS-Run-Id) DELIMITED SIZE
+           '.txt' DELIMITED SIZE
+        INTO WS-Extract-File-Name
+
+    MOVE SPACES TO WS-Summary-File-Name
+    STRING 'summary_' DELIMITED SIZE
+           FUNCTION TRIM(WS-Run-Id) DELIMITED SIZE
+           '.txt' DELIMITED SIZE
+        INTO WS-Summary-File-Name.
+
+Load-Checkpoint.
+    OPEN INPUT CheckpointFile
+    IF WS-Checkpoint-Status = '00'
+        READ CheckpointFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CP-Records-Read   TO WS-Restart-Point
+                MOVE CP-Grand-Total    TO GrandTotal
+                MOVE CP-Hash-Total     TO WS-Hash-Total
+                MOVE CP-Suspense-Count TO WS-Suspense-Count
+                DISPLAY 'AddNumbers: resuming after checkpoint record '
+                    WS-Restart-Point
+        END-READ
+        CLOSE CheckpointFile
+    END-IF.
+
+Save-Checkpoint.
+    MOVE WS-Records-Read   TO CP-Records-Read
+    MOVE GrandTotal        TO CP-Grand-Total
+    MOVE WS-Hash-Total     TO CP-Hash-Total
+    MOVE WS-Suspense-Count TO CP-Suspense-Count
+
+    OPEN OUTPUT CheckpointFile
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile.
+
+Clear-Checkpoint.
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile.
+
+Process-Record.
+    IF Detail-Amount-Count < 2 OR Detail-Amount-Count > 4
+        MOVE 'CNT-INVALID' TO WS-Suspense-Reason
+        PERFORM Write-Suspense-Record
+    ELSE
+        IF Detail-Currency-Code NOT = WS-Run-Currency-Code
+            MOVE 'CCY-MISMATCH' TO WS-Suspense-Reason
+            PERFORM Write-Suspense-Record
+        ELSE
+            PERFORM Process-Amounts
+        END-IF
+    END-IF.
+
+Process-Amounts.
+    PERFORM Build-Signature-If-Valid
+
+    IF WS-Amount-Is-Invalid
+        MOVE 'AMT-INVALID' TO WS-Suspense-Reason
+        PERFORM Write-Suspense-Record
+    ELSE
+        PERFORM Check-Duplicate-Amounts
+
+        IF WS-Is-Duplicate
+            MOVE 'DUPLICATE' TO WS-Suspense-Reason
+            PERFORM Write-Suspense-Record
+        ELSE
+            MOVE 0 TO RecordSum
+            SET WS-Had-Overflow TO FALSE
+            MOVE 1 TO WS-Amount-Idx
+            PERFORM UNTIL WS-Amount-Idx > WS-Work-Amount-Count
+                ADD WS-Work-Amount(WS-Amount-Idx) TO RecordSum
+                    ON SIZE ERROR
+                        SET WS-Had-Overflow TO TRUE
+                END-ADD
+                ADD 1 TO WS-Amount-Idx
+            END-PERFORM
+
+            IF NOT WS-Had-Overflow
+                ADD RecordSum TO GrandTotal
+                    ON SIZE ERROR
+                        SET WS-Had-Overflow TO TRUE
+                END-ADD
+            END-IF
+
+            IF WS-Had-Overflow
+                MOVE 'OVERFLOW' TO WS-Suspense-Reason
+                PERFORM Write-Suspense-Record
+            ELSE
+                COMPUTE WS-Hash-Total = WS-Hash-Total + FUNCTION ABS(RecordSum)
+                    ON SIZE ERROR
+                        CONTINUE
+                END-COMPUTE
+
+                MOVE RecordSum TO WS-Edit-Sum
+
+                MOVE SPACES TO DisplayResult
+                STRING 'The sum of ' DELIMITED SIZE
+                       FUNCTION TRIM(WS-Amount-Text) DELIMITED SIZE
+                       ' is '         DELIMITED SIZE
+                       FUNCTION TRIM(WS-Edit-Sum)     DELIMITED SIZE
+                    INTO DisplayResult
+
+                WRITE OutputRecord FROM DisplayResult
+
+                MOVE SPACES TO AuditRecord
+                MOVE FUNCTION CURRENT-DATE TO Audit-Timestamp
+                MOVE Detail-Transaction-Id TO Audit-Transaction-Id
+                MOVE Detail-Amount-Count TO Audit-Amount-Count
+                MOVE RecordSum TO Audit-Sum
+                WRITE AuditRecord
+
+                MOVE WS-Records-Read TO WS-Rpt-Record-No
+                MOVE Detail-Amount-Count TO WS-Rpt-Amount-Count
+                MOVE RecordSum TO WS-Rpt-Record-Sum
+                GENERATE Rpt-Detail-Line
+            END-IF
+        END-IF
+    END-IF.
+
+Build-Signature-If-Valid.
+    MOVE SPACE TO WS-Amount-Invalid
+    MOVE Detail-Amount-Count TO WS-Work-Amount-Count
+    MOVE 1 TO WS-Amount-Idx
+    PERFORM UNTIL WS-Amount-Idx > WS-Work-Amount-Count
+        IF Detail-Amounts(WS-Amount-Idx) NOT NUMERIC
+            SET WS-Amount-Is-Invalid TO TRUE
+        ELSE
+            MOVE Detail-Amounts(WS-Amount-Idx) TO WS-Work-Amount(WS-Amount-Idx)
+        END-IF
+        ADD 1 TO WS-Amount-Idx
+    END-PERFORM
+
+    IF NOT WS-Amount-Is-Invalid
+        PERFORM Build-Amount-Text
+        MOVE SPACES TO WS-Signature
+        STRING Detail-Amount-Count DELIMITED SIZE
+               FUNCTION TRIM(WS-Amount-Text) DELIMITED SIZE
+            INTO WS-Signature
+    END-IF.
+
+Reseed-Duplicate-Table.
+    IF Detail-Amount-Count >= 2 AND Detail-Amount-Count <= 4
+            AND Detail-Currency-Code = WS-Run-Currency-Code
+        PERFORM Build-Signature-If-Valid
+        IF NOT WS-Amount-Is-Invalid
+            PERFORM Check-Duplicate-Amounts
+        END-IF
+    END-IF.
+
+Check-Duplicate-Amounts.
+    SET WS-Is-Duplicate TO FALSE
+    MOVE 1 TO WS-Dup-Idx
+    PERFORM UNTIL WS-Dup-Idx > WS-Dup-Count
+        IF WS-Signature = WS-Dup-Signature(WS-Dup-Idx)
+            SET WS-Is-Duplicate TO TRUE
+        END-IF
+        ADD 1 TO WS-Dup-Idx
+    END-PERFORM
+
+    IF NOT WS-Is-Duplicate
+        IF WS-Dup-Count < WS-Dup-Max-Entries
+            ADD 1 TO WS-Dup-Count
+            MOVE WS-Signature TO WS-Dup-Signature(WS-Dup-Count)
+        END-IF
+    END-IF.
+
+Build-Amount-Text.
+    MOVE SPACES TO WS-Amount-Text
+    MOVE 1 TO WS-Amount-Idx
+    PERFORM UNTIL WS-Amount-Idx > WS-Work-Amount-Count
+        MOVE WS-Work-Amount(WS-Amount-Idx) TO WS-Edit-Generic-Amount
+        MOVE WS-Amount-Text TO WS-Amount-Text-Prev
+        IF WS-Amount-Idx = 1
+            MOVE SPACES TO WS-Amount-Text
+            STRING FUNCTION TRIM(WS-Edit-Generic-Amount) DELIMITED SIZE
+                INTO WS-Amount-Text
+        ELSE
+            MOVE SPACES TO WS-Amount-Text
+            STRING FUNCTION TRIM(WS-Amount-Text-Prev) DELIMITED SIZE
+                   ', '                                 DELIMITED SIZE
+                   FUNCTION TRIM(WS-Edit-Generic-Amount) DELIMITED SIZE
+                INTO WS-Amount-Text
+        END-IF
+        ADD 1 TO WS-Amount-Idx
+    END-PERFORM.
+
+Write-Suspense-Record.
+    ADD 1 TO WS-Suspense-Count
+
+    MOVE SPACES TO SuspenseRecord
+    MOVE Detail-Transaction-Id TO Suspense-Transaction-Id
+    MOVE Detail-Amount-Count TO Suspense-Amount-Count
+    MOVE 1 TO WS-Amount-Idx
+    PERFORM UNTIL WS-Amount-Idx > Detail-Amount-Count
+            OR WS-Amount-Idx > 4
+        MOVE Detail-Amounts(WS-Amount-Idx) TO Suspense-Amounts(WS-Amount-Idx)
+        ADD 1 TO WS-Amount-Idx
+    END-PERFORM
+    MOVE WS-Suspense-Reason TO Suspense-Reason-Code
+    MOVE Detail-Currency-Code TO Suspense-Currency-Code
+
+    WRITE SuspenseRecord.
+
+Validate-Trailer.
+    IF Trailer-Record-Count NOT = WS-Records-Read
+        DISPLAY 'AddNumbers: trailer record count ' Trailer-Record-Count
+            ' does not match records read ' WS-Records-Read
+        MOVE 8 TO WS-Run-Return-Code
+    END-IF
+
+    IF Trailer-Hash-Total NOT = WS-Hash-Total
+        DISPLAY 'AddNumbers: trailer hash total ' Trailer-Hash-Total
+            ' does not match computed hash total ' WS-Hash-Total
+        MOVE 8 TO WS-Run-Return-Code
+    END-IF.
+
+Write-Grand-Total.
+    MOVE GrandTotal TO WS-Edit-Grand-Total
+
+    MOVE SPACES TO DisplayResult
+    STRING 'Grand total is ' DELIMITED SIZE
+           FUNCTION TRIM(WS-Edit-Grand-Total) DELIMITED SIZE
+        INTO DisplayResult
+
+    WRITE OutputRecord FROM DisplayResult.
+
+Write-GL-Extract.
+    MOVE SPACES TO GLExtractRecord
+    MOVE WS-Run-Date        TO GLExtract-Batch-Date
+    MOVE WS-Records-Read    TO GLExtract-Record-Count
+    MOVE GrandTotal         TO GLExtract-Grand-Total
+
+    WRITE GLExtractRecord.
