@@ -0,0 +1,176 @@
+//ADDNUM01 JOB (ACCTG),'ADDNUMBERS BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* ADDNUM01 - DAILY ADDNUMBERS BATCH CYCLE                      *
+//*                                                               *
+//* WATCHES FOR THE UPSTREAM FEEDER'S INBOUND TRIGGER, THEN RUNS *
+//* THE ADDNUMBERS EDIT/POST STEP, RESUBMITS ANY CORRECTED        *
+//* SUSPENSE RECORDS, AND RECONCILES TODAY'S GL EXTRACT AGAINST  *
+//* THE PRIOR BUSINESS DAY'S EXTRACT.                             *
+//*                                                               *
+//* THIS JOB ITSELF IS SUBMITTED ON AN INTERVAL BY THE ENTERPRISE*
+//* SCHEDULER (EVERY FEW MINUTES DURING THE OVERNIGHT WINDOW);    *
+//* STEP005 IS WHAT DECIDES WHETHER THAT SUBMISSION IS A NO-OP OR *
+//* A REAL RUN, SO A SCHEDULE CAN TRIGGER THE CYCLE WITHOUT       *
+//* OPERATIONS HAVING TO WATCH FOR THE DROP BY HAND.              *
+//*                                                               *
+//* STEP040-070 THEN ARCHIVE TODAY'S INPUT, OUTPUT, AUDIT, AND    *
+//* GL EXTRACT INTO A DATED ARCHIVE LIBRARY SO TOMORROW'S DROP    *
+//* INTO THESE SAME DDNAMES DOESN'T LEAVE TODAY'S FILES WITH NO   *
+//* COPY KEPT FOR AUDIT OR REPROCESSING.                          *
+//*                                                               *
+//* RESTART: IF THIS JOB ABENDS, RESUBMIT WITH RESTART=STEPnnn ON *
+//* THE JOB STATEMENT (E.G. RESTART=STEP010) TO SKIP THE STEPS    *
+//* THAT ALREADY COMPLETED. STEP010 ITSELF RESUMES MID-FILE FROM  *
+//* CHECKPNT RATHER THAN REPROCESSING INPUT FROM RECORD ONE - SEE *
+//* ADDNUM'S OWN CHECKPOINT/RESTART LOGIC.                        *
+//*                                                               *
+//* MOD HISTORY                                                   *
+//*   2026-08-08  PAY  INITIAL VERSION.                           *
+//*   2026-08-08  PAY  ADDED STEP005 INBOUND WATCHER; STEP010-030 *
+//*                    NOW BYPASS WHEN THE FEEDER HASN'T DROPPED  *
+//*                    TODAY'S EXTRACT YET.                       *
+//*   2026-08-08  PAY  ADDED STEP040-070 TO ARCHIVE THE DAY'S      *
+//*                    INPUT/OUTPUT/AUDIT/GLEXTRACT FILES BEFORE  *
+//*                    THE NEXT RUN'S DROP REUSES THOSE NAMES.     *
+//*   2026-08-09  PAY  FIXED STEP020/030/040/050/060/070 COND      *
+//*                    TESTS - THEY WERE NOT ACTUALLY BYPASSING   *
+//*                    ON A STEP010 RC=8 CONTROL FAILURE. CHANGED  *
+//*                    CHECKPNT TO DISP=OLD SO ADDNUM'S CHECKPOINT *
+//*                    OPEN OUTPUT TRUNCATES INSTEAD OF ACCUMULATING*
+//*                    ONE RECORD PER RUN UNDER DISP=MOD.          *
+//*   2026-08-09  PAY  RUNID WAS A FIXED LITERAL, SO EVERY DAY'S   *
+//*                    OUTPUT/SUSPENSE/AUDIT/GLEXTRACT/SUMMARY     *
+//*                    FILES CATALOGED UNDER THE SAME NAME -       *
+//*                    DERIVED RUNID FROM &BUSDATE INSTEAD. ADDED  *
+//*                    STEP035 TO ROLL TODAY'S EXTRACT INTO         *
+//*                    GLEXTRACT.PRIOR FOR TOMORROW'S STEP030 -     *
+//*                    NOTHING WAS MAINTAINING THAT DATASET BEFORE.*
+//*--------------------------------------------------------------*
+//BUSDATE  SET BUSDATE=&LYYMMDD
+//RUNID    SET RUNID=&BUSDATE
+//*
+//* STEP005 CHECKS THE INBOUND TRIGGER THE FEEDER DROPS ONCE ITS  *
+//* EXTRACT IS COMPLETE. RC=4 MEANS NOTHING NEW HAS ARRIVED, SO   *
+//* THE REMAINING STEPS ARE BYPASSED AND THE JOB ENDS CLEANLY FOR *
+//* THE SCHEDULER TO RETRY ON ITS NEXT INTERVAL.
+//*
+//STEP005  EXEC PGM=WATCHTRG
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ADDNUM.LOADLIB
+//INBTRIG  DD   DISP=SHR,DSN=PROD.ADDNUM.INBOUND.TRIGGER
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=ADDNUM,COND=(4,EQ,STEP005)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ADDNUM.LOADLIB
+//RUNPARM  DD   *
+&RUNID
+/*
+//INPUT    DD   DISP=SHR,DSN=PROD.ADDNUM.INPUT.G&BUSDATE
+//OUTPUT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.OUTPUT.D&RUNID,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SUSPENSE DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.SUSPENSE.D&RUNID,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//* CHECKPOINT IS A PERMANENT DATASET PRE-ALLOCATED ONCE BY OPS;
+//* DISP=OLD SO ADDNUM'S OPEN OUTPUT TRUNCATES IT EACH RUN INSTEAD
+//* OF ACCUMULATING ONE RECORD PER CHECKPOINT LIKE MOD WOULD.
+//CHECKPNT DD   DISP=OLD,
+//             DSN=PROD.ADDNUM.CHECKPOINT
+//AUDIT    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.AUDIT.D&RUNID,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//GLEXTRCT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.GLEXTRACT.D&RUNID,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SUMMARY  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.SUMMARY.D&RUNID,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=133)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP020 ONLY RUNS WHEN ADDNUM ROUTED RECORDS TO SUSPENSE.
+//* RETURN CODE 4 MEANS SUSPENSE ACTIVITY; 8 IS A CONTROL FAILURE
+//* AND MUST STOP THE CYCLE SO OPERATIONS CAN INVESTIGATE.
+//*
+//STEP020  EXEC PGM=SUSPCORR,COND=((4,EQ,STEP005),(8,EQ,STEP010),(0,EQ,STEP010))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ADDNUM.LOADLIB
+//SUSPENSE DD   DISP=SHR,DSN=PROD.ADDNUM.SUSPENSE.D&RUNID
+//CORRECTN DD   DISP=SHR,DSN=PROD.ADDNUM.CORRECTIONS.D&RUNID
+//CORRECTD DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.CORRECTED.D&RUNID,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=RECONCIL,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//STEPLIB  DD   DISP=SHR,DSN=PROD.ADDNUM.LOADLIB
+//RECONCIL DD   *
+PROD.ADDNUM.GLEXTRACT.PRIOR
+PROD.ADDNUM.GLEXTRACT.D&RUNID
+002.00
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* STEP035 ROLLS TODAY'S JUST-RECONCILED EXTRACT INTO THE FIXED  *
+//* PROD.ADDNUM.GLEXTRACT.PRIOR NAME RECONCIL READS ABOVE, SO      *
+//* TOMORROW'S STEP030 HAS TODAY'S EXTRACT TO RECONCILE AGAINST.  *
+//* RUNS AFTER STEP030 RATHER THAN BEFORE SO TODAY'S RECONCILE     *
+//* STILL COMPARES AGAINST YESTERDAY'S EXTRACT, NOT ITS OWN.       *
+//*
+//STEP035  EXEC PGM=IEBGENER,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=PROD.ADDNUM.GLEXTRACT.D&RUNID
+//SYSUT2   DD   DISP=OLD,DSN=PROD.ADDNUM.GLEXTRACT.PRIOR
+//*
+//* STEP040-070 ARE SKIPPED ALONG WITH STEP010-030 WHEN STEP005    *
+//* FOUND NOTHING TO DO, AND ALSO SKIPPED ON A STEP010 CONTROL    *
+//* FAILURE (RC 8), SINCE THERE IS NOTHING USABLE TO ARCHIVE.      *
+//*
+//* INPUT IS THE VSAM KSDS ADDNUM READS KEYED (SEE STEP010'S       *
+//* RECORD KEY) - IEBGENER CANNOT READ A VSAM CLUSTER, SO THIS     *
+//* STEP USES IDCAMS REPRO INSTEAD OF THE FLAT-FILE COPY STEP040-070*
+//* OTHERWISE SHARE.                                                *
+//STEP040  EXEC PGM=IDCAMS,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//INDD     DD   DISP=SHR,DSN=PROD.ADDNUM.INPUT.G&BUSDATE
+//OUTDD    DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.ARCHIVE.INPUT.D&BUSDATE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSIN    DD   *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*
+//STEP050  EXEC PGM=IEBGENER,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=PROD.ADDNUM.OUTPUT.D&RUNID
+//SYSUT2   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.ARCHIVE.OUTPUT.D&BUSDATE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//STEP060  EXEC PGM=IEBGENER,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=PROD.ADDNUM.AUDIT.D&RUNID
+//SYSUT2   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.ARCHIVE.AUDIT.D&BUSDATE,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//*
+//STEP070  EXEC PGM=IEBGENER,COND=((4,EQ,STEP005),(8,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=PROD.ADDNUM.GLEXTRACT.D&RUNID
+//SYSUT2   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.ADDNUM.ARCHIVE.GLEXTRACT.D&BUSDATE,
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//
