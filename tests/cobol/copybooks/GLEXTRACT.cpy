@@ -0,0 +1,8 @@
+*> Record layout for the GL/data-warehouse extract file written by
+*> AddNumbers and read back (under two different record names, via
+*> COPY ... REPLACING) by ReconcileTotals - one row per run.
+01  GLExtractRecord.
+    05  GLExtract-Batch-Date    PIC X(8).
+    05  GLExtract-Record-Count  PIC 9(7).
+    05  GLExtract-Grand-Total   PIC S9(8)V99.
+    05  FILLER                  PIC X(55).
