@@ -0,0 +1,51 @@
+*> Record layout for InputFile, the indexed detail file AddNumbers
+*> reads sequentially and the online correction screen (see
+*> tests/cobol/cics/inputCorrectionCics.cbl) reads/rewrites at random
+*> by key - one copybook so both sides of that VSAM dataset agree on
+*> the bytes.
+*>
+*> Detail-Record-Key, not Detail-Transaction-Id, is the RECORD KEY.
+*> Detail-Transaction-Id's bytes are shared (via REDEFINES) with
+*> Header-Run-Date/Header-Batch-Id and with Trailer-Record-Count/
+*> Trailer-Hash-Total, so keying on it would sort header/trailer
+*> control bytes into whatever position their numeric/date content
+*> happens to collate to, instead of first/last. Detail-Record-Key
+*> lives in a byte range FILLER on all three record types, and every
+*> record type sets it deliberately so ascending key order reproduces
+*> header-then-details-then-trailer: '1' for the header, '5' followed
+*> by the transaction id for details, '9' for the trailer - the
+*> leading digit alone decides the sort, so AddNumbers' sequential
+*> read order assumption (and Validate-Trailer's count/hash check)
+*> still holds.
+01  Detail-Record.
+    05  Detail-Type          PIC X(1).
+        88  Is-Header-Record     VALUE 'H'.
+        88  Is-Detail-Record     VALUE 'D'.
+        88  Is-Trailer-Record    VALUE 'T'.
+    05  Detail-Transaction-Id PIC X(10).
+    05  Detail-Amount-Count  PIC 9(1).
+    05  Detail-Amounts       PIC S9(6)V99 COMP-3 OCCURS 4 TIMES.
+    05  Detail-Currency-Code PIC X(3).
+    05  Detail-Record-Key    PIC X(11).
+    05  FILLER               PIC X(34).
+
+01  InputRecord REDEFINES Detail-Record.
+    05  Input-Record-Type    PIC X(1).
+    05  FILLER               PIC X(79).
+
+01  Header-Record REDEFINES Detail-Record.
+    05  Header-Type          PIC X(1).
+    05  Header-Run-Date      PIC X(8).
+    05  Header-Batch-Id      PIC X(10).
+    05  Header-Currency-Code PIC X(3).
+    05  FILLER               PIC X(13).
+    05  Header-Record-Key    PIC X(11).
+    05  FILLER               PIC X(34).
+
+01  Trailer-Record REDEFINES Detail-Record.
+    05  Trailer-Type         PIC X(1).
+    05  Trailer-Record-Count PIC 9(7).
+    05  Trailer-Hash-Total   PIC 9(10).
+    05  FILLER               PIC X(17).
+    05  Trailer-Record-Key   PIC X(11).
+    05  FILLER               PIC X(34).
