@@ -0,0 +1,48 @@
+*> Symbolic map generated from MENUMAP.bms (mapset MENUSET, map
+*> MENUMAP) - copied into mainMenuCics for SEND MAP/RECEIVE MAP.
+01  MENUMAPI.
+    05  FILLER            PIC X(12).
+    05  CHOICEL           COMP PIC S9(4).
+    05  CHOICEF           PIC X.
+    05  FILLER REDEFINES CHOICEF.
+        10  CHOICEA       PIC X.
+    05  CHOICEI           PIC X(1).
+    05  NUM1L             COMP PIC S9(4).
+    05  NUM1F             PIC X.
+    05  FILLER REDEFINES NUM1F.
+        10  NUM1A         PIC X.
+    05  NUM1I             PIC X(4).
+    05  NUM2L             COMP PIC S9(4).
+    05  NUM2F             PIC X.
+    05  FILLER REDEFINES NUM2F.
+        10  NUM2A         PIC X.
+    05  NUM2I             PIC X(4).
+    05  RESULTL           COMP PIC S9(4).
+    05  RESULTF           PIC X.
+    05  FILLER REDEFINES RESULTF.
+        10  RESULTA       PIC X.
+    05  RESULTI           PIC X(12).
+    05  REMAINL           COMP PIC S9(4).
+    05  REMAINF           PIC X.
+    05  FILLER REDEFINES REMAINF.
+        10  REMAINA       PIC X.
+    05  REMAINI           PIC X(30).
+    05  MSGLINEL          COMP PIC S9(4).
+    05  MSGLINEF          PIC X.
+    05  FILLER REDEFINES MSGLINEF.
+        10  MSGLINEA      PIC X.
+    05  MSGLINEI          PIC X(79).
+
+01  MENUMAPO REDEFINES MENUMAPI.
+    05  FILLER            PIC X(12).
+    05  CHOICEO           PIC X(1).
+    05  FILLER            PIC X(3).
+    05  NUM1O             PIC X(4).
+    05  FILLER            PIC X(3).
+    05  NUM2O             PIC X(4).
+    05  FILLER            PIC X(3).
+    05  RESULTO           PIC X(12).
+    05  FILLER            PIC X(3).
+    05  REMAINO           PIC X(30).
+    05  FILLER            PIC X(3).
+    05  MSGLINEO          PIC X(79).
