@@ -0,0 +1,5 @@
+*> Common two-operand/one-result LINKAGE layout shared by the
+*> two-number math subprograms in tests/cobol/addition.
+01  NUM1        PIC 9(4).
+01  NUM2        PIC 9(4).
+01  RESULT      PIC S9(8).
