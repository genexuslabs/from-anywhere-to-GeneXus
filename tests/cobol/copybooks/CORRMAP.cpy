@@ -0,0 +1,69 @@
+*> Symbolic map generated from CORRMAP.bms (mapset CORRSET, map
+*> CORRMAP) - copied into inputCorrectionCics for SEND MAP/RECEIVE MAP.
+01  CORRMAPI.
+    05  FILLER            PIC X(12).
+    05  TRANIDL           COMP PIC S9(4).
+    05  TRANIDF           PIC X.
+    05  FILLER REDEFINES TRANIDF.
+        10  TRANIDA       PIC X.
+    05  TRANIDI           PIC X(10).
+    05  CNTL              COMP PIC S9(4).
+    05  CNTF              PIC X.
+    05  FILLER REDEFINES CNTF.
+        10  CNTA          PIC X.
+    05  CNTI              PIC X(1).
+    05  CURRL             COMP PIC S9(4).
+    05  CURRF             PIC X.
+    05  FILLER REDEFINES CURRF.
+        10  CURRA         PIC X.
+    05  CURRI             PIC X(3).
+    05  AMT1L             COMP PIC S9(4).
+    05  AMT1F             PIC X.
+    05  FILLER REDEFINES AMT1F.
+        10  AMT1A         PIC X.
+    05  AMT1I             PIC X(10).
+    05  AMT2L             COMP PIC S9(4).
+    05  AMT2F             PIC X.
+    05  FILLER REDEFINES AMT2F.
+        10  AMT2A         PIC X.
+    05  AMT2I             PIC X(10).
+    05  AMT3L             COMP PIC S9(4).
+    05  AMT3F             PIC X.
+    05  FILLER REDEFINES AMT3F.
+        10  AMT3A         PIC X.
+    05  AMT3I             PIC X(10).
+    05  AMT4L             COMP PIC S9(4).
+    05  AMT4F             PIC X.
+    05  FILLER REDEFINES AMT4F.
+        10  AMT4A         PIC X.
+    05  AMT4I             PIC X(10).
+    05  OPIDL             COMP PIC S9(4).
+    05  OPIDF             PIC X.
+    05  FILLER REDEFINES OPIDF.
+        10  OPIDA         PIC X.
+    05  OPIDI             PIC X(4).
+    05  MSGLINEL          COMP PIC S9(4).
+    05  MSGLINEF          PIC X.
+    05  FILLER REDEFINES MSGLINEF.
+        10  MSGLINEA      PIC X.
+    05  MSGLINEI          PIC X(79).
+
+01  CORRMAPO REDEFINES CORRMAPI.
+    05  FILLER            PIC X(12).
+    05  TRANIDO           PIC X(10).
+    05  FILLER            PIC X(3).
+    05  CNTO              PIC X(1).
+    05  FILLER            PIC X(3).
+    05  CURRO             PIC X(3).
+    05  FILLER            PIC X(3).
+    05  AMT1O             PIC X(10).
+    05  FILLER            PIC X(3).
+    05  AMT2O             PIC X(10).
+    05  FILLER            PIC X(3).
+    05  AMT3O             PIC X(10).
+    05  FILLER            PIC X(3).
+    05  AMT4O             PIC X(10).
+    05  FILLER            PIC X(3).
+    05  OPIDO             PIC X(4).
+    05  FILLER            PIC X(3).
+    05  MSGLINEO          PIC X(79).
