@@ -0,0 +1,34 @@
+*> Symbolic map generated from TOTALMAP.bms (mapset TOTALSET, map
+*> TOTALMAP) - copied into totalsInquiry for SEND MAP/RECEIVE MAP.
+01  TOTALMAPI.
+    05  FILLER            PIC X(12).
+    05  RUNIDL            COMP PIC S9(4).
+    05  RUNIDF            PIC X.
+    05  FILLER REDEFINES RUNIDF.
+        10  RUNIDA        PIC X.
+    05  RUNIDI            PIC X(18).
+    05  RECCOUNTL         COMP PIC S9(4).
+    05  RECCOUNTF         PIC X.
+    05  FILLER REDEFINES RECCOUNTF.
+        10  RECCOUNTA     PIC X.
+    05  RECCOUNTI         PIC X(7).
+    05  GRANDTOTL         COMP PIC S9(4).
+    05  GRANDTOTF         PIC X.
+    05  FILLER REDEFINES GRANDTOTF.
+        10  GRANDTOTA     PIC X.
+    05  GRANDTOTI         PIC X(12).
+    05  MSGLINEL          COMP PIC S9(4).
+    05  MSGLINEF          PIC X.
+    05  FILLER REDEFINES MSGLINEF.
+        10  MSGLINEA      PIC X.
+    05  MSGLINEI          PIC X(79).
+
+01  TOTALMAPO REDEFINES TOTALMAPI.
+    05  FILLER            PIC X(12).
+    05  RUNIDO            PIC X(18).
+    05  FILLER            PIC X(3).
+    05  RECCOUNTO         PIC X(7).
+    05  FILLER            PIC X(3).
+    05  GRANDTOTO         PIC X(12).
+    05  FILLER            PIC X(3).
+    05  MSGLINEO          PIC X(79).
