@@ -0,0 +1,7 @@
+*> Record layout for the TOTALS file - one row per AddNumbers run,
+*> posted by the batch job and read by the online totals inquiry.
+01  TotalsRecord.
+    05  Totals-Run-Id            PIC X(18).
+    05  Totals-Records-Processed PIC 9(7).
+    05  Totals-Grand-Total       PIC S9(8)V99.
+    05  FILLER                   PIC X(35).
