@@ -4,16 +4,90 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ParmFile ASSIGN TO 'sumparm.ctl'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ParmFile.
+       01  ParmRecord.
+           05  parm-num1    PIC X(15).
+           05  parm-num2    PIC X(15).
+
        WORKING-STORAGE SECTION.
-       01  num1         PIC 9(5) VALUE 0.
-       01  num2         PIC 9(5) VALUE 0.
-       01  sum          PIC 9(6) VALUE 0.
-
-       PROCEDURE DIVISION USING num1 num2.
-           ACCEPT num1 FROM ARGUMENT-NUMBER 1.
-           ACCEPT num2 FROM ARGUMENT-NUMBER 2.
-           ADD num1 TO num2 GIVING sum.
-           DISPLAY "Sum of " num1 " and " num2 " is: " sum.
+       01  num1         PIC S9(6)V99 COMP-3 VALUE 0.
+       01  num2         PIC S9(6)V99 COMP-3 VALUE 0.
+       01  sum-result   PIC S9(7)V99 COMP-3 VALUE 0.
+       01  ws-arg1      PIC X(15).
+       01  ws-arg2      PIC X(15).
+       01  ws-arg-index PIC 9(2).
+       01  ws-arg-count PIC 9(2).
+       01  ws-parm-status PIC X(2).
+       01  ws-return-code PIC S9(9) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+           ACCEPT ws-arg-count FROM ARGUMENT-NUMBER.
+
+           IF ws-arg-count >= 2
+               MOVE 1 TO ws-arg-index
+               DISPLAY ws-arg-index UPON ARGUMENT-NUMBER
+               ACCEPT ws-arg1 FROM ARGUMENT-VALUE
+
+               MOVE 2 TO ws-arg-index
+               DISPLAY ws-arg-index UPON ARGUMENT-NUMBER
+               ACCEPT ws-arg2 FROM ARGUMENT-VALUE
+           ELSE
+               PERFORM Read-Parameter-File
+           END-IF.
+
+           IF ws-return-code = 0
+               IF FUNCTION TEST-NUMVAL(ws-arg1) = 0
+                   MOVE FUNCTION NUMVAL(ws-arg1) TO num1
+               ELSE
+                   DISPLAY "SumProgram: " ws-arg1 " is not numeric."
+                   MOVE 1 TO ws-return-code
+               END-IF
+           END-IF.
+
+           IF ws-return-code = 0
+               IF FUNCTION TEST-NUMVAL(ws-arg2) = 0
+                   MOVE FUNCTION NUMVAL(ws-arg2) TO num2
+               ELSE
+                   DISPLAY "SumProgram: " ws-arg2 " is not numeric."
+                   MOVE 1 TO ws-return-code
+               END-IF
+           END-IF.
+
+           IF ws-return-code = 0
+               ADD num1 TO num2 GIVING sum-result
+                   ON SIZE ERROR
+                       DISPLAY "SumProgram: sum overflowed."
+                       MOVE 1 TO ws-return-code
+                   NOT ON SIZE ERROR
+                       DISPLAY "Sum of " num1 " and " num2 " is: "
+                           sum-result
+               END-ADD
+           END-IF.
+
+           MOVE ws-return-code TO RETURN-CODE.
            STOP RUN.
+
+       Read-Parameter-File.
+           OPEN INPUT ParmFile
+           IF ws-parm-status NOT = '00'
+               DISPLAY 'SumProgram: no command-line arguments and '
+                   'sumparm.ctl is not available.'
+               MOVE 1 TO ws-return-code
+           ELSE
+               READ ParmFile
+                   AT END
+                       DISPLAY 'SumProgram: sumparm.ctl is empty.'
+                       MOVE 1 TO ws-return-code
+                   NOT AT END
+                       MOVE parm-num1 TO ws-arg1
+                       MOVE parm-num2 TO ws-arg2
+               END-READ
+               CLOSE ParmFile
+           END-IF.
