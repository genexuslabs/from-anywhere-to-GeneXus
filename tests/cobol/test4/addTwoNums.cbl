@@ -1,47 +1,58 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SumProgram.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  num1          PIC S9(9) COMP-5.
-       01  num2          PIC S9(9) COMP-5.
-       01  sum           PIC S9(9) COMP-5.
-       01  ws-return-code PIC S9(9) COMP-5 VALUE 0.
-       01  ws-arg1       PIC X(10).
-       01  ws-arg2       PIC X(10).
-
-       LINKAGE SECTION.
-       01  command-line-args.
-           05  arg-count  PIC 9(1).
-           05  arg-values OCCURS 0 TO 10 TIMES DEPENDING ON arg-count.
-               10  arg-value   PIC X(100).
-
-       PROCEDURE DIVISION USING command-line-args.
-           IF arg-count < 3
-               MOVE 1 TO ws-return-code
-               GOBACK.
-
-           MOVE arg-values(1) TO ws-arg1
-           MOVE arg-values(2) TO ws-arg2
-
-           IF ws-arg1 NUMERIC
-               MOVE FUNCTION NUMVAL(ws-arg1) TO num1
-           ELSE
-               MOVE 1 TO ws-return-code
-               GOBACK
-           END-IF.
-
-           IF ws-arg2 NUMERIC
-               MOVE FUNCTION NUMVAL(ws-arg2) TO num2
-           ELSE
-               MOVE 1 TO ws-return-code
-               GOBACK
-           END-IF.
-
-           ADD num1 TO num2 GIVING sum
-           MOVE sum TO RETURN-CODE
-
-           GOBACK.
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SumProgram.
+
+*> Month-end batch entry point: sums up to 100 command-line
+*> arguments (one per amount) instead of the fixed two operands
+*> test3/AddTwoNumbersParam.cbl takes. Reads its arguments the same
+*> way that program does - ACCEPT FROM ARGUMENT-NUMBER/ARGUMENT-VALUE
+*> - rather than PROCEDURE DIVISION USING, since a USING clause here
+*> would make this program only CALLable, not runnable as its own
+*> standalone batch step.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  num1          PIC S9(7)V99 COMP-3.
+01  sum-result    PIC S9(9)V99 COMP-3.
+01  ws-return-code PIC S9(9) COMP-5 VALUE 0.
+01  ws-arg1       PIC X(15).
+01  ws-arg-idx    PIC 9(3).
+01  ws-arg-count  PIC 9(3).
+
+PROCEDURE DIVISION.
+Main-Logic.
+    ACCEPT ws-arg-count FROM ARGUMENT-NUMBER
+
+    IF ws-arg-count < 2
+        MOVE 1 TO ws-return-code
+    ELSE
+        MOVE 0 TO sum-result
+        MOVE 1 TO ws-arg-idx
+        PERFORM Sum-One-Argument
+            UNTIL ws-arg-idx > ws-arg-count OR ws-return-code NOT = 0
+    END-IF
+
+    MOVE ws-return-code TO RETURN-CODE
+
+    GOBACK.
+
+Sum-One-Argument.
+    DISPLAY ws-arg-idx UPON ARGUMENT-NUMBER
+    ACCEPT ws-arg1 FROM ARGUMENT-VALUE
+
+    IF FUNCTION TEST-NUMVAL(ws-arg1) = 0
+        MOVE FUNCTION NUMVAL(ws-arg1) TO num1
+        ADD num1 TO sum-result
+            ON SIZE ERROR
+                DISPLAY "SumProgram: running sum overflowed."
+                MOVE 1 TO ws-return-code
+        END-ADD
+    ELSE
+        DISPLAY "SumProgram: " ws-arg1 " is not numeric."
+        MOVE 1 TO ws-return-code
+    END-IF
+
+    ADD 1 TO ws-arg-idx.
