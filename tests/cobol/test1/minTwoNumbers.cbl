@@ -1,25 +1,76 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MinOfTwoNumbers.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InputFile ASSIGN TO 'mininput.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OutputFile ASSIGN TO 'minoutput.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  InputFile.
+01  InputRecord.
+    05  Input-Num1   PIC 9(4).
+    05  Input-Num2   PIC 9(4).
+    05  FILLER       PIC X(72).
+
+FD  OutputFile.
+01  OutputRecord     PIC X(80).
+
 WORKING-STORAGE SECTION.
-   77 num1        PIC 9(4) VALUE 0.
-   77 num2        PIC 9(4) VALUE 0.
-   77 minNum      PIC 9(4) VALUE 0.
+01  WS-End-Of-File   PIC X VALUE 'N'.
+    88  WS-EOF                  VALUE 'Y'.
+01  num1             PIC 9(4) VALUE 0.
+01  num2             PIC 9(4) VALUE 0.
+01  minNum           PIC 9(4) VALUE 0.
+01  maxNum           PIC 9(4) VALUE 0.
+01  DisplayResult    PIC X(80).
 
 PROCEDURE DIVISION.
-   DISPLAY "Enter first number: " WITH NO ADVANCING.
-   ACCEPT num1.
-   
-   DISPLAY "Enter second number: " WITH NO ADVANCING.
-   ACCEPT num2.
+Main-Logic.
+    OPEN INPUT InputFile
+    OPEN OUTPUT OutputFile
+
+    PERFORM UNTIL WS-EOF
+        READ InputFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                PERFORM Process-Record
+        END-READ
+    END-PERFORM
+
+    CLOSE InputFile
+    CLOSE OutputFile
+
+    STOP RUN.
+
+Process-Record.
+    MOVE Input-Num1 TO num1
+    MOVE Input-Num2 TO num2
 
-   IF num1 < num2 THEN
-       MOVE num1 TO minNum
-   ELSE
-       MOVE num2 TO minNum
-   END-IF.
+    IF num1 < num2
+        MOVE num1 TO minNum
+        MOVE num2 TO maxNum
+    ELSE
+        MOVE num2 TO minNum
+        MOVE num1 TO maxNum
+    END-IF
 
-   DISPLAY "The minimum of " num1 " and " num2 " is: " minNum.
+    MOVE SPACES TO DisplayResult
+    STRING 'The minimum of ' DELIMITED SIZE
+           FUNCTION TRIM(num1)   DELIMITED SIZE
+           ' and '               DELIMITED SIZE
+           FUNCTION TRIM(num2)   DELIMITED SIZE
+           ' is: '               DELIMITED SIZE
+           FUNCTION TRIM(minNum) DELIMITED SIZE
+           ' (max: '             DELIMITED SIZE
+           FUNCTION TRIM(maxNum) DELIMITED SIZE
+           ')'                   DELIMITED SIZE
+        INTO DisplayResult
 
-   STOP RUN.
+    WRITE OutputRecord FROM DisplayResult.
