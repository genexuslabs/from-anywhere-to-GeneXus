@@ -1,3 +1,4 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AddTwoNumbers.
 
@@ -5,17 +6,21 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
    77 num1        PIC 9(4) VALUE 0.
    77 num2        PIC 9(4) VALUE 0.
-   77 sum         PIC 9(5) VALUE 0.
+   77 sum-result  PIC 9(5) VALUE 0.
 
 PROCEDURE DIVISION.
    DISPLAY "Enter first number: " WITH NO ADVANCING.
    ACCEPT num1.
-   
+
    DISPLAY "Enter second number: " WITH NO ADVANCING.
    ACCEPT num2.
 
-   COMPUTE sum = num1 + num2.
-   
-   DISPLAY "The sum of " num1 " and " num2 " is: " sum.
+   COMPUTE sum-result = num1 + num2
+       ON SIZE ERROR
+           DISPLAY "AddTwoNumbers: sum of " num1 " and " num2
+               " is too large to display."
+       NOT ON SIZE ERROR
+           DISPLAY "The sum of " num1 " and " num2 " is: " sum-result
+   END-COMPUTE.
 
    STOP RUN.
