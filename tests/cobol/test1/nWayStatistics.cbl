@@ -0,0 +1,127 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NWayStatistics.
+
+*> Reads a line of 1-20 amounts per record and reports the minimum,
+*> maximum, sum, and average of that line - a table-driven generalization
+*> of MinOfTwoNumbers/AddNumbers for an arbitrary count of values.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT InputFile ASSIGN TO 'statsinput.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OutputFile ASSIGN TO 'statsoutput.txt'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  InputFile.
+01  InputRecord.
+    05  Input-Value-Count  PIC 9(2).
+    05  Input-Values       PIC S9(6)V99
+                           OCCURS 1 TO 20 TIMES
+                           DEPENDING ON Input-Value-Count.
+
+FD  OutputFile.
+01  OutputRecord     PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  WS-End-Of-File   PIC X VALUE 'N'.
+    88  WS-EOF                  VALUE 'Y'.
+01  WS-Value-Idx     PIC 9(2).
+01  WS-Min-Value     PIC S9(6)V99.
+01  WS-Max-Value     PIC S9(6)V99.
+01  WS-Sum-Value     PIC S9(8)V99.
+01  WS-Average-Value PIC S9(6)V99.
+01  WS-Edit-Min      PIC -9(6).99.
+01  WS-Edit-Max      PIC -9(6).99.
+01  WS-Edit-Sum      PIC -9(8).99.
+01  WS-Edit-Average  PIC -9(6).99.
+01  DisplayResult    PIC X(80).
+01  WS-Size-Error    PIC X VALUE 'N'.
+    88  WS-Had-Size-Error       VALUE 'Y' WHEN SET TO FALSE IS 'N'.
+
+PROCEDURE DIVISION.
+Main-Logic.
+    OPEN INPUT InputFile
+    OPEN OUTPUT OutputFile
+
+    PERFORM UNTIL WS-EOF
+        READ InputFile
+            AT END
+                SET WS-EOF TO TRUE
+            NOT AT END
+                PERFORM Process-Record
+        END-READ
+    END-PERFORM
+
+    CLOSE InputFile
+    CLOSE OutputFile
+
+    STOP RUN.
+
+Process-Record.
+    IF Input-Value-Count < 1 OR Input-Value-Count > 20
+        MOVE SPACES TO DisplayResult
+        STRING 'NWayStatistics: value count ' DELIMITED SIZE
+               Input-Value-Count               DELIMITED SIZE
+               ' is out of range - record rejected.' DELIMITED SIZE
+            INTO DisplayResult
+        WRITE OutputRecord FROM DisplayResult
+    ELSE
+        PERFORM Compute-Statistics
+    END-IF.
+
+Compute-Statistics.
+    SET WS-Had-Size-Error TO FALSE
+    MOVE Input-Values(1) TO WS-Min-Value
+    MOVE Input-Values(1) TO WS-Max-Value
+    MOVE 0 TO WS-Sum-Value
+
+    PERFORM VARYING WS-Value-Idx FROM 1 BY 1
+            UNTIL WS-Value-Idx > Input-Value-Count
+        IF Input-Values(WS-Value-Idx) < WS-Min-Value
+            MOVE Input-Values(WS-Value-Idx) TO WS-Min-Value
+        END-IF
+        IF Input-Values(WS-Value-Idx) > WS-Max-Value
+            MOVE Input-Values(WS-Value-Idx) TO WS-Max-Value
+        END-IF
+        ADD Input-Values(WS-Value-Idx) TO WS-Sum-Value
+            ON SIZE ERROR
+                SET WS-Had-Size-Error TO TRUE
+        END-ADD
+    END-PERFORM
+
+    IF NOT WS-Had-Size-Error
+        COMPUTE WS-Average-Value ROUNDED =
+            WS-Sum-Value / Input-Value-Count
+            ON SIZE ERROR
+                SET WS-Had-Size-Error TO TRUE
+        END-COMPUTE
+    END-IF
+
+    IF WS-Had-Size-Error
+        MOVE SPACES TO DisplayResult
+        STRING 'NWayStatistics: line total overflowed - not reported.'
+            DELIMITED SIZE INTO DisplayResult
+        WRITE OutputRecord FROM DisplayResult
+    ELSE
+        MOVE WS-Min-Value     TO WS-Edit-Min
+        MOVE WS-Max-Value     TO WS-Edit-Max
+        MOVE WS-Sum-Value     TO WS-Edit-Sum
+        MOVE WS-Average-Value TO WS-Edit-Average
+
+        MOVE SPACES TO DisplayResult
+        STRING 'min: '  DELIMITED SIZE
+               FUNCTION TRIM(WS-Edit-Min)     DELIMITED SIZE
+               ' max: '  DELIMITED SIZE
+               FUNCTION TRIM(WS-Edit-Max)     DELIMITED SIZE
+               ' sum: '  DELIMITED SIZE
+               FUNCTION TRIM(WS-Edit-Sum)     DELIMITED SIZE
+               ' avg: '  DELIMITED SIZE
+               FUNCTION TRIM(WS-Edit-Average) DELIMITED SIZE
+            INTO DisplayResult
+
+        WRITE OutputRecord FROM DisplayResult
+    END-IF.
